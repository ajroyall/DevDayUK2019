@@ -25,18 +25,31 @@
            set AmortURL to AmortURL & "P=" & P & "&" & "T=" & T & "&" & "R=" & R
            set wc to new WebClient
 
-           set result to wc::DownloadData(AmortURL)
+           try
+               set result to wc::DownloadData(AmortURL)
       *    set result to wc::DownloadDataAsync(apiURL) *> Does not like the apiURL?
 
-           declare ms = new MemoryStream(result)
-           set jSer to new DataContractJsonSerializer(type of LoanData)
-           set LoanDataObj to jSer::ReadObject(ms) as type LoanData
-           
-           set AmortList to LoanDataObj::AmortList
-           set dgAmortData::ItemsSource to AmortList
-           set lblTotInterest::Content to LoanDataObj::TotalInterest
-           set lblInterest::Visibility to type Visibility::Visible
-           
+               declare ms = new MemoryStream(result)
+               set jSer to new DataContractJsonSerializer(type of LoanData)
+               set LoanDataObj to jSer::ReadObject(ms) as type LoanData
+
+               if LoanDataObj::ErrorMessage not = null
+                  and LoanDataObj::ErrorMessage::Length > 0
+                   invoke type MessageBox::Show(LoanDataObj::ErrorMessage,
+                       "Loan Amortization Error")
+               else
+                   set AmortList to LoanDataObj::AmortList
+                   set dgAmortData::ItemsSource to AmortList
+                   set lblTotInterest::Content to LoanDataObj::TotalInterest
+                   set lblInterest::Visibility to type Visibility::Visible
+               end-if
+           catch ex as type Exception
+               invoke type MessageBox::Show(
+                   "Unable to calculate the amortization schedule -- "
+                       & ex::Message,
+                   "Loan Amortization Error")
+           end-try
+
            goback.
 
        end method.
@@ -61,21 +74,37 @@
            set client              to  new HttpClient
            set client::BaseAddress to  new Uri("https://loanamortfunctions20181220113647.azurewebsites.net")
            set apiURL  to apiURL & "P=" & P & "&" & "T=" & T & "&" & "R=" & R
-           set response            to  client::PostAsync(apiURL, new StringContent(string::Empty))::Result
+
+           try
+               set response to
+                   client::PostAsync(apiURL, new StringContent(string::Empty))
+                       ::Result
       *    set statusCode          to  response::StatusCode
       *    set errorCode           to  response::ReasonPhrase
 
       *    set result to wc::DownloadData(AmortURL)
       *    set result to response
-           declare ms = new MemoryStream(result)
-           set jSer to new DataContractJsonSerializer(type of LoanData)
-           set LoanDataObj to jSer::ReadObject(ms) as type LoanData
-           
-           set AmortList to LoanDataObj::AmortList
-           set dgAmortData::ItemsSource to AmortList
-           set lblTotInterest::Content to LoanDataObj::TotalInterest
-           set lblInterest::Visibility to type Visibility::Visible
-           
+               declare ms = new MemoryStream(result)
+               set jSer to new DataContractJsonSerializer(type of LoanData)
+               set LoanDataObj to jSer::ReadObject(ms) as type LoanData
+
+               if LoanDataObj::ErrorMessage not = null
+                  and LoanDataObj::ErrorMessage::Length > 0
+                   invoke type MessageBox::Show(LoanDataObj::ErrorMessage,
+                       "Loan Amortization Error")
+               else
+                   set AmortList to LoanDataObj::AmortList
+                   set dgAmortData::ItemsSource to AmortList
+                   set lblTotInterest::Content to LoanDataObj::TotalInterest
+                   set lblInterest::Visibility to type Visibility::Visible
+               end-if
+           catch ex as type Exception
+               invoke type MessageBox::Show(
+                   "Unable to reach the amortization service -- "
+                       & ex::Message,
+                   "Loan Amortization Error")
+           end-try
+
            goback.
 
        end method.
@@ -142,6 +171,10 @@
        class-id LoanData.
        01 AmortList      List[type AmortData] property.
        01 TotalInterest  String               property.
+      *> Set by the backend (from OUTDATA's "ERROR ...." text) when
+      *> LOANAMORT's validation rejected the inputs; null/empty means
+      *> AmortList/TotalInterest above are good to show.
+       01 ErrorMessage   String               property.
        end class.
 
        class-id AmortData.
