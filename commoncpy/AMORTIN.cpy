@@ -0,0 +1,156 @@
+      *****************************************************************
+      *    AMORTIN - INPUT LINKAGE RECORD FOR LOANAMORT AND FRIENDS
+      *****************************************************************
+       01  LOANINFO.
+      *    LOAN IDENTIFICATION, CARRIED THROUGH PURELY SO A PRODUCED
+      *    SCHEDULE CAN BE FILED, RETRIEVED AND AUDITED AGAINST A
+      *    SPECIFIC LOAN.  LOANAMORT DOES NOT USE THESE IN ANY
+      *    CALCULATION; IT ONLY ECHOES THEM BACK ONTO OUTDATA.
+           03 IN-LOAN-NUMBER         PIC X(10).
+           03 IN-BORROWER-NAME       PIC X(30).
+           03 IN-ORIGINATION-DATE    PIC 9(8).
+
+           03 PRINCIPAL              PIC S9(8) COMP-3.
+           03 LOANTERM               PIC S9(8) COMP-3.
+           03 RATE                   PIC S9(9)V9(9).
+
+      *    OPTIONAL EXTRA/LUMP-SUM PRINCIPAL PAYMENTS.  EITHER OR BOTH
+      *    MAY BE SUPPLIED; ZERO MEANS "NOT USED".
+      *    EXTRA-PAYMENT-LUMP-MONTH IS AN ABSOLUTE MONTH NUMBER, LIKE
+      *    SKIP-PAYMENT-MONTH AND BALLOON-MONTH BELOW.
+           03 EXTRA-PAYMENT-PER-MONTH    PIC S9(7)V99 COMP-3.
+           03 EXTRA-PAYMENT-LUMP-SUM     PIC S9(8)V99 COMP-3.
+           03 EXTRA-PAYMENT-LUMP-MONTH   PIC S9(4) COMP.
+
+      *    OPTIONAL STEP/VARIABLE RATE SCHEDULE.  RATE-SCHEDULE-COUNT
+      *    OF ZERO MEANS THE FLAT RATE ABOVE APPLIES FOR THE WHOLE
+      *    TERM.  OTHERWISE RATE SWITCHES TO RATE-SCHEDULE-RATE ON
+      *    AND AFTER RATE-SCHEDULE-MONTH, IN TABLE ORDER.
+      *    RATE-SCHEDULE-MONTH IS AN ABSOLUTE MONTH NUMBER, LIKE
+      *    SKIP-PAYMENT-MONTH AND BALLOON-MONTH BELOW.
+           03 RATE-SCHEDULE-COUNT        PIC S9(4) COMP.
+           03 RATE-SCHEDULE OCCURS 24 TIMES.
+              05 RATE-SCHEDULE-MONTH     PIC S9(4) COMP.
+              05 RATE-SCHEDULE-RATE      PIC S9(9)V9(9).
+
+      *    DAY-COUNT CONVENTION USED TO DERIVE THE MONTHLY INTEREST
+      *    FACTOR.  SPACE OR "3" = 30/360 (THE ORIGINAL BEHAVIOUR);
+      *    "A" = ACTUAL/365.
+           03 DAY-COUNT-METHOD           PIC X(01).
+              88  DAY-COUNT-30-360       VALUE SPACE, "3".
+              88  DAY-COUNT-ACT-365      VALUE "A".
+
+      *    CALLER/CHANNEL IDENTIFIER FOR THE AUDIT TRAIL, E.G. "WPF",
+      *    "BATCH" OR "API".
+           03 IN-CHANNEL                 PIC X(10).
+
+      *    RE-AMORTIZATION SUPPORT.  WHEN A CUSTOMER REFINANCES OR AN
+      *    ARM RESETS, THE CALLER HANDS IN THE REMAINING PRINCIPAL,
+      *    REMAINING TERM AND NEW RATE JUST LIKE A NEW LOAN, BUT SETS
+      *    RESTART-MONTH TO THE ABSOLUTE MONTH NUMBER OF THE ORIGINAL
+      *    LOAN AT WHICH THE REMAINDER BEGINS, SO THE RETURNED
+      *    SCHEDULE LANDS IN OUTSCHEDULE AT ITS TRUE POSITION INSTEAD
+      *    OF OVERWRITING MONTH 1.  ZERO (THE DEFAULT) MEANS "THIS IS
+      *    A NEW LOAN, NOT A RE-AMORTIZATION" AND BEHAVES EXACTLY AS
+      *    BEFORE.
+           03 RESTART-MONTH              PIC S9(4) COMP.
+
+      *    CURRENCY THE LOAN IS SERVICED IN.  DRIVES THE SYMBOL USED
+      *    ON THE FORMATTED PAYMENT FIGURE IN AMORTOUT.  SPACES
+      *    DEFAULTS TO USD, THE ORIGINAL BEHAVIOUR.
+           03 CURRENCY-CODE              PIC X(03).
+              88  CURRENCY-USD           VALUE SPACES, "USD".
+              88  CURRENCY-GBP           VALUE "GBP".
+              88  CURRENCY-EUR           VALUE "EUR".
+
+      *    OPTIONAL INTRODUCTORY MINIMUM-PAYMENT PERIOD, FOR ARM
+      *    TEASER-RATE AND OPTION-ARM PRODUCTS.  FOR MONTH 1 THROUGH
+      *    MIN-PAYMENT-MONTHS, THE BORROWER PAYS MIN-PAYMENT-AMOUNT
+      *    INSTEAD OF THE NORMALLY COMPUTED PAYMENT; ANY INTEREST NOT
+      *    COVERED BY THAT PAYMENT CAPITALIZES ONTO PRINCIPAL RATHER
+      *    THAN BEING ASSUMED PAID.  ZERO MEANS "NOT USED".
+           03 MIN-PAYMENT-MONTHS         PIC S9(4) COMP.
+           03 MIN-PAYMENT-AMOUNT         PIC S9(9)V9(9) COMP-3.
+
+      *    ROUNDING MODE FOR EVERY COMPUTE ... ROUNDED IN LOANAMORT
+      *    (THE PAYMENT, THE PER-MONTH INTEREST, AND THE CARRIED
+      *    BALANCE).  SPACE OR "N" KEEPS THE ORIGINAL NEAREST/
+      *    ROUND-HALF-UP BEHAVIOUR; "E" SELECTS ROUND-HALF-EVEN FOR
+      *    SCHEDULES THAT MUST RECONCILE TO AN INVESTOR STATEMENT
+      *    PRODUCED THAT WAY.
+           03 ROUNDING-MODE              PIC X(01).
+              88  ROUNDING-NEAREST       VALUE SPACE, "N".
+              88  ROUNDING-HALF-EVEN     VALUE "E".
+
+      *    OPTIONAL PAYMENT-HOLIDAY MONTH, FOR APPROVED HARDSHIP
+      *    DEFERRALS.  ON THE ABSOLUTE MONTH NUMBER GIVEN, INTEREST
+      *    STILL ACCRUES AND CAPITALIZES ONTO PRINCIPAL, BUT NO
+      *    PAYMENT IS COLLECTED AND NO PRINCIPAL REDUCTION HAPPENS.
+      *    ZERO MEANS "NOT USED".
+           03 SKIP-PAYMENT-MONTH         PIC S9(4) COMP.
+
+      *    OPTIONAL ORIGINATION FEE/DISCOUNT POINTS.  CAPITALIZED ONTO
+      *    PRINCIPAL BEFORE THE PAYMENT IS SIZED, SO THE QUOTED
+      *    PAYMENT AND TOTAL COST REFLECT THE FEE.  ZERO MEANS
+      *    "NOT USED".
+           03 ORIGINATION-FEE            PIC S9(7)V99 COMP-3.
+
+      *    OPTIONAL FIXED MONTHLY ESCROW/PMI AMOUNTS FOR ESCROWED
+      *    LOANS.  NEITHER AFFECTS PRINCIPAL OR INTEREST -- THEY ARE
+      *    CARRIED ALONGSIDE EACH MONTH'S FIGURES SO THE TOTAL AMOUNT
+      *    DRAFTED FROM THE CUSTOMER CAN BE DISCLOSED.  ZERO MEANS
+      *    "NOT USED".
+           03 MONTHLY-ESCROW-AMOUNT      PIC S9(7)V99 COMP-3.
+           03 MONTHLY-PMI-AMOUNT         PIC S9(7)V99 COMP-3.
+
+      *    PAYMENT FREQUENCY.  DRIVES THE PERIODS-PER-YEAR DIVISOR
+      *    USED TO TURN THE ANNUAL RATE INTO A PER-PERIOD RATE, AND
+      *    THE ASSUMED DAYS PER PERIOD USED BY DAY-COUNT-ACT-365.
+      *    SPACE OR "M" = MONTHLY (THE ORIGINAL BEHAVIOUR, 12/YEAR);
+      *    "B" = BIWEEKLY (26/YEAR); "W" = WEEKLY (52/YEAR).  LOANTERM
+      *    IS THEN A COUNT OF PAYMENT PERIODS, NOT CALENDAR MONTHS.
+           03 PAYMENT-FREQUENCY          PIC X(01).
+              88  FREQ-MONTHLY           VALUE SPACE, "M".
+              88  FREQ-BIWEEKLY          VALUE "B".
+              88  FREQ-WEEKLY            VALUE "W".
+
+      *    OPTIONAL "SOLVE FOR TERM" MODE.  WHEN SUPPLIED, LOANAMORT
+      *    DERIVES THE NUMBER OF PERIODS NEEDED TO PAY THE LOAN OFF AT
+      *    THIS FIXED PAYMENT INSTEAD OF SOLVING FOR THE PAYMENT GIVEN
+      *    A FIXED LOANTERM, AND MOVES THE RESULT BACK ONTO LOANTERM
+      *    ITSELF, THE SAME WAY THE STEP-RATE SCHEDULE UPDATES RATE IN
+      *    PLACE.  ZERO MEANS "NOT USED" -- THE ORIGINAL TERM-DRIVEN
+      *    MODE.
+           03 TARGET-PAYMENT             PIC S9(9)V9(9) COMP-3.
+
+      *    REQUEST MODE.  SPACE OR "C" RUNS THE FULL CALCULATE-AND-
+      *    SCHEDULE OPERATION, AS BEFORE.  "V" RUNS VALIDATE-ONLY --
+      *    0110-VALIDATE-INPUT RUNS AND OUT-ERROR-COUNT/OUT-ERROR-CODE
+      *    ARE RETURNED EXACTLY AS A CALCULATE CALL WOULD SET THEM,
+      *    BUT NO SCHEDULE IS COMPUTED -- SO A CALLER CAN CHEAPLY CHECK
+      *    WHETHER AN INPUT SET IS VALID BEFORE PAYING FOR THE FULL
+      *    AMORTIZATION.  THESE TWO MODES ARE THE CONTRACT A VERSIONED
+      *    API IN FRONT OF LOANAMORT WOULD EXPOSE AS SEPARATE
+      *    ENDPOINTS.
+           03 REQUEST-MODE               PIC X(01).
+              88  MODE-CALCULATE         VALUE SPACE, "C".
+              88  MODE-VALIDATE-ONLY     VALUE "V".
+
+      *    OPTIONAL BALLOON PAYMENT MONTH.  THE SCHEDULE IS SIZED AND
+      *    AMORTIZED OVER THE FULL LOANTERM AS USUAL, BUT ON THIS
+      *    ABSOLUTE MONTH NUMBER THE BORROWER MUST PAY OFF WHATEVER
+      *    PRINCIPAL REMAINS -- THE SAME FORCED-EXACT-PAYOFF TREATMENT
+      *    THE FINAL MONTH OF THE TERM ALREADY GETS -- SO THE SCHEDULE
+      *    SHOWS A LARGE FINAL PAYMENT AT THE BALLOON MONTH AND ENDS
+      *    THERE INSTEAD OF RUNNING THE REST OF LOANTERM.  ZERO MEANS
+      *    "NOT USED".
+           03 BALLOON-MONTH              PIC S9(4) COMP.
+
+      *    OPTIONAL PREPAYMENT PENALTY.  ANY EXTRA-PAYMENT-PER-MONTH
+      *    OR EXTRA-PAYMENT-LUMP-SUM AMOUNT APPLIED ON OR BEFORE
+      *    PENALTY-WINDOW-MONTHS IS ASSESSED PENALTY-PERCENT AND
+      *    ACCUMULATED INTO OUT-PREPAYMENT-PENALTY SO THE CUSTOMER CAN
+      *    BE QUOTED THE TRUE COST OF PAYING EARLY.  EITHER FIELD AT
+      *    ZERO MEANS "NOT USED".
+           03 PENALTY-WINDOW-MONTHS      PIC S9(4) COMP.
+           03 PENALTY-PERCENT            PIC S9(3)V99 COMP-3.
