@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    LOANAPPREC - ONE LOAN-APPLICATION INPUT RECORD FOR THE
+      *    BATCH AMORTIZATION RUN (LOANBATCH).  FIXED-WIDTH TEXT.
+      *****************************************************************
+       01  LOAN-APP-RECORD.
+           03 LA-LOAN-NUMBER         PIC X(10).
+           03 LA-PRINCIPAL           PIC 9(8).
+           03 LA-LOANTERM            PIC 9(4).
+           03 LA-RATE                PIC 9(4)V99.
+           03 LA-BORROWER-NAME       PIC X(30).
+           03 LA-ORIGINATION-DATE    PIC 9(8).
