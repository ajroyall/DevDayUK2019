@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    LOANPMTH - ONE POSTED-PAYMENT HISTORY RECORD, USED BY
+      *    LOANRECN TO RECONCILE ACTUAL PAYMENTS AGAINST THE STORED
+      *    AMORTIZATION SCHEDULE ON LOANMSTR.
+      *****************************************************************
+       01  PAYMENT-HISTORY-RECORD.
+           03 PH-LOAN-NUMBER         PIC X(10).
+           03 PH-MONTH               PIC 9(04).
+           03 PH-AMOUNT-PAID         PIC 9(8)V99.
