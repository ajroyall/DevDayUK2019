@@ -0,0 +1,61 @@
+      *****************************************************************
+      *    AMORTOUT - OUTPUT LINKAGE RECORD FOR LOANAMORT AND FRIENDS
+      *****************************************************************
+       01  OUTDATA.
+      *    LOAN IDENTIFICATION, ECHOED BACK FROM AMORTIN SO A STORED
+      *    SCHEDULE CARRIES ITS OWN LOAN NUMBER/BORROWER/ORIGINATION
+      *    DATE WITHOUT THE CALLER HAVING TO KEEP THEM SEPARATELY.
+           03 OUT-LOAN-NUMBER        PIC X(10).
+           03 OUT-BORROWER-NAME      PIC X(30).
+           03 OUT-ORIGINATION-DATE   PIC 9(8).
+
+           03 OUTSCHEDULE OCCURS 2080 TIMES.
+              05 OUTPRINCPAID        PIC S9(8)V99 COMP-3.
+              05 OUTINTPAID          PIC S9(9)V9(9).
+              05 OUTPAYMENT          PIC S9(9)V9(9) COMP-3.
+              05 OUTBALANCE          PIC S9(8)V99 COMP-3.
+              05 OUT-ESCROW          PIC S9(7)V99 COMP-3.
+              05 OUT-PMI             PIC S9(7)V99 COMP-3.
+           03 OUTTOTINTPAID          PIC S9(9)V9(9).
+
+      *    ROLLED-UP TOTALS SO A CALLER CAN QUOTE THE FULL COST OF A
+      *    LOAN WITHOUT SUMMING OUTSCHEDULE BY HAND.  OUT-PAYOFF-DATE
+      *    IS ZERO UNLESS THE CALLER SUPPLIED IN-ORIGINATION-DATE.
+           03 OUT-TOTAL-PAYMENTS         PIC S9(9)V9(9).
+           03 OUT-TOTAL-PRINCIPAL-PAID   PIC S9(9)V9(9).
+           03 OUT-PAYOFF-DATE            PIC 9(8).
+
+      *    STRUCTURED, NON-OVERWRITING VALIDATION ERROR RESULT.  EACH
+      *    VIOLATED FIELD GETS ITS OWN CODE, SO A CALLER CAN REPORT
+      *    EVERY PROBLEM FROM ONE CALL INSTEAD OF JUST THE LAST ONE.
+           03 OUT-ERROR-COUNT        PIC S9(4) COMP.
+           03 OUT-ERROR-CODE OCCURS 8 TIMES
+                                     PIC X(04).
+
+      *    HUMAN-READABLE TEXT FOR THE FIRST VALIDATION ERROR RAISED,
+      *    ITS OWN ELEMENTARY FIELD SO IT CAN NEVER BE SET WITH A
+      *    GROUP MOVE TO OUTDATA -- A MOVE OF A SHORT LITERAL TO THE
+      *    01-LEVEL OUTDATA GROUP SPACE-PADS EVERYTHING AFTER IT,
+      *    INCLUDING OUTSCHEDULE, OUT-ERROR-COUNT AND OUT-ERROR-CODE.
+           03 OUT-ERROR-MESSAGE      PIC X(40).
+
+      *    CURRENCY-AWARE DISPLAY OF THE STANDARD MONTHLY PAYMENT,
+      *    E.G. "USD     1,234.56".  ECHOES THE REQUESTED CURRENCY
+      *    SO A PRESENTATION LAYER DOESN'T HAVE TO CARRY IT SEPARATELY.
+           03 OUT-CURRENCY-CODE      PIC X(03).
+           03 OUT-PAYMENT-DISPLAY    PIC X(16).
+
+      *    ORIGINATION FEE/DISCOUNT POINTS ACTUALLY CAPITALIZED ONTO
+      *    PRINCIPAL FOR THIS SCHEDULE, DISCLOSED BACK TO THE CALLER.
+           03 OUT-ORIGINATION-FEE    PIC S9(7)V99 COMP-3.
+
+      *    VERSION OF THIS LOANINFO/OUTDATA CONTRACT THE CALL WAS
+      *    SERVICED UNDER, SO A FRONT END (OR AN API GATEWAY ROUTING
+      *    TO IT) CAN TELL WHICH FIELDS IT IS SAFE TO RELY ON.
+           03 OUT-API-VERSION        PIC X(04).
+
+      *    TOTAL PREPAYMENT PENALTY ASSESSED ACROSS THE SCHEDULE, PER
+      *    PENALTY-WINDOW-MONTHS/PENALTY-PERCENT ON AMORTIN.  ZERO
+      *    WHEN NEITHER WAS SUPPLIED OR NO EXTRA PAYMENT FELL INSIDE
+      *    THE WINDOW.
+           03 OUT-PREPAYMENT-PENALTY PIC S9(7)V99 COMP-3.
