@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    LOANMSTR - INDEXED LOAN MASTER RECORD.  KEY IS THE LOAN
+      *    NUMBER.  HOLDS THE FULL COMPUTED AMORTIZATION SCHEDULE SO
+      *    IT CAN BE RETRIEVED WITHOUT RE-RUNNING LOANAMORT.
+      *****************************************************************
+       01  LOAN-MASTER-RECORD.
+           03 LM-LOAN-NUMBER         PIC X(10).
+           03 LM-PRINCIPAL           PIC 9(8).
+           03 LM-LOANTERM            PIC 9(4).
+           03 LM-RATE                PIC 9(4)V99.
+           03 LM-TOTINTPAID          PIC 9(9)V99.
+
+      *    BORROWER/ORIGINATION IDENTIFICATION, USED TO HEAD UP A
+      *    PRINT-READY STATEMENT WITHOUT RE-KEYING IT BY HAND.
+           03 LM-BORROWER-NAME       PIC X(30).
+           03 LM-ORIGINATION-DATE    PIC 9(8).
+           03 LM-SCHEDULE OCCURS 2080 TIMES.
+              05 LM-PRINCPAID        PIC S9(8)V99 COMP-3.
+              05 LM-INTPAID          PIC S9(9)V9(9) COMP-3.
+              05 LM-PAYMENT          PIC 9(8)V99 COMP-3.
+              05 LM-BALANCE          PIC 9(8)V99 COMP-3.
