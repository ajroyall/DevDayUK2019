@@ -1,9 +1,26 @@
        copy "mfunit_prototypes.cpy".
-       
+
        identification division.
        program-id. LoanPlusTest.
 
+      *> Boundary cases that QA needs to add or change month-to-month
+      *> don't require a recompile -- they live as rows in the
+      *> LOANTESTCASES file and are iterated by TestDataDriven below.
+       environment division.
+       input-output section.
+       file-control.
+           select loan-testcase-file assign to "LOANTESTCASES"
+                                      organization is line sequential.
+
        data division.
+       file section.
+       fd  loan-testcase-file.
+       01  loan-testcase-record.
+           03 tc-principal        pic 9(8).
+           03 tc-loanterm         pic 9(4).
+           03 tc-rate             pic s9(3)v99.
+           03 tc-expected-error   pic x(04).
+
        working-storage section.
        78 TEST-MAXPAYMENT   value "TestMaxPayment".
        78 TEST-MINPAYMENT   value "TestMinPayment".
@@ -11,9 +28,15 @@
        78 TEST-MINTERM      value "TestMinTerm".
        78 TEST-MAXRATE      value "LoanMaxRate".
        78 TEST-MINRATE      value "LoanMinRate".
+       78 TEST-DATADRIVEN   value "TestDataDriven".
        78 TEST-LoanPlusTest value "LoanPlusTest".
        copy "mfunit.cpy".
 
+       01  ws-eof-flag             pic x value "N".
+           88  ws-eof              value "Y".
+       01  ws-failed-flag          pic x value "N".
+           88  ws-case-failed      value "Y".
+
        COPY AMORTIN.
        COPY AMORTOUT.
 
@@ -118,6 +141,53 @@
            goback returning MFU-PASS-RETURN-CODE
        .
 
+       entry MFU-TC-PREFIX & TEST-DataDriven.
+           *> Reads PRINCIPAL/LOANTERM/RATE/expected-error-code rows
+           *> out of LOANTESTCASES and runs each one through LOANAMORT,
+           *> so new boundary cases are a new row, not a new paragraph.
+           move "N" to ws-eof-flag
+           move "N" to ws-failed-flag
+
+           open input loan-testcase-file
+
+           perform process-one-test-case until ws-eof
+
+           close loan-testcase-file
+
+           IF ws-case-failed
+               GOBACK RETURNING MFU-FAIL-RETURN-CODE
+           ELSE
+               GOBACK RETURNING MFU-PASS-RETURN-CODE
+           END-IF
+       .
+
+       process-one-test-case.
+           read loan-testcase-file
+               at end
+                   move "Y" to ws-eof-flag
+               not at end
+                   initialize LOANINFO
+                   move tc-principal to PRINCIPAL
+                   move tc-loanterm  to LOANTERM
+                   move tc-rate      to RATE
+
+                   call "LOANAMORT" USING LOANINFO OUTDATA
+
+                   if tc-expected-error = spaces
+                       if OUT-ERROR-COUNT not = zero
+                           move "Y" to ws-failed-flag
+                       display "DATA-DRIVEN CASE FAILED -- UNEXPECTED"
+                           exhibit named OUTDATA
+                       end-if
+                   else
+                       if OUT-ERROR-CODE(1) not = tc-expected-error
+                           move "Y" to ws-failed-flag
+                           display "DATA-DRIVEN CASE FAILED -- BAD CODE"
+                           exhibit named OUTDATA
+                       end-if
+                   end-if
+           end-read
+       .
 
        entry MFU-TC-SETUP-PREFIX & TEST-LoanPlusTest.
            goback returning 0
