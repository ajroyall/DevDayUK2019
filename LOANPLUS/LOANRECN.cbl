@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANRECN.
+       REMARKS. RECONCILES POSTED PAYMENT HISTORY AGAINST THE
+               SCHEDULED PAYMENT/PRINCIPAL STORED ON THE LOAN MASTER
+               FILE BY LOANBATCH, AND REPORTS ANY LOAN WHERE ACTUAL
+               AND SCHEDULED DIVERGE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-HISTORY-FILE
+                                    ASSIGN TO "LOANPMTH"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS RANDOM
+                                    RECORD KEY IS LM-LOAN-NUMBER
+                                    FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT EXCEPTION-RPT-FILE
+                                    ASSIGN TO "LOANRECX"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PAYMENT-HISTORY-FILE.
+       COPY LOANPMTH.
+
+       FD  LOAN-MASTER-FILE.
+       COPY LOANMSTR.
+
+       FD  EXCEPTION-RPT-FILE.
+       01  EXCEPTION-RPT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-FLAG               PIC X  VALUE "N".
+           88  END-OF-PAYMENT-FILE  VALUE "Y".
+
+       01  WS-MASTER-STATUS          PIC X(02) VALUE SPACES.
+           88  MASTER-READ-OK        VALUE "00".
+
+       01  WS-VARIANCE               PIC S9(8)V99.
+
+       01  WS-EXCEPTION-COUNT        PIC S9(8) COMP VALUE ZERO.
+
+       01  EXCEPTION-DETAIL-LINE.
+           03 EXD-LOAN-NUMBER        PIC X(10).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 EXD-MONTH              PIC ZZ9.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 EXD-SCHEDULED          PIC Z,ZZZ,ZZ9.99.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 EXD-ACTUAL             PIC Z,ZZZ,ZZ9.99.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 EXD-REASON             PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       0000-CONTROL SECTION.
+           PERFORM 0100-INITIALIZE
+               THRU 0100-INITIALIZE-EXIT
+
+           PERFORM 0200-RECONCILE-ONE-PAYMENT
+               THRU 0200-RECONCILE-ONE-PAYMENT-EXIT
+               UNTIL END-OF-PAYMENT-FILE
+
+           PERFORM 0900-TERMINATE
+               THRU 0900-TERMINATE-EXIT
+
+           GOBACK.
+
+       0000-CONTROL-EXIT.
+           EXIT.
+
+       0100-INITIALIZE SECTION.
+           OPEN INPUT  PAYMENT-HISTORY-FILE
+           OPEN INPUT  LOAN-MASTER-FILE
+           OPEN OUTPUT EXCEPTION-RPT-FILE
+
+           PERFORM 0210-READ-PAYMENT-FILE
+               THRU 0210-READ-PAYMENT-FILE-EXIT
+           .
+       0100-INITIALIZE-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    LOOK UP THE LOAN ON THE MASTER FILE AND COMPARE THE
+      *    POSTED PAYMENT TO WHAT LOANAMORT SCHEDULED FOR THAT
+      *    MONTH.
+      *************************************************************
+       0200-RECONCILE-ONE-PAYMENT SECTION.
+           MOVE PH-LOAN-NUMBER TO LM-LOAN-NUMBER
+           READ LOAN-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF NOT MASTER-READ-OK
+               MOVE PH-LOAN-NUMBER TO EXD-LOAN-NUMBER
+               MOVE PH-MONTH       TO EXD-MONTH
+               MOVE ZERO           TO EXD-SCHEDULED
+               MOVE PH-AMOUNT-PAID TO EXD-ACTUAL
+               MOVE "LOAN NOT ON MASTER FILE" TO EXD-REASON
+               PERFORM 0220-WRITE-EXCEPTION
+                   THRU 0220-WRITE-EXCEPTION-EXIT
+           ELSE
+               IF PH-MONTH > ZERO AND PH-MONTH NOT > LM-LOANTERM
+                   COMPUTE WS-VARIANCE =
+                       PH-AMOUNT-PAID - LM-PAYMENT(PH-MONTH)
+                   IF WS-VARIANCE NOT = ZERO
+                       PERFORM 0210-BUILD-EXCEPTION
+                           THRU 0210-BUILD-EXCEPTION-EXIT
+                       PERFORM 0220-WRITE-EXCEPTION
+                           THRU 0220-WRITE-EXCEPTION-EXIT
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM 0210-READ-PAYMENT-FILE
+               THRU 0210-READ-PAYMENT-FILE-EXIT
+           .
+       0200-RECONCILE-ONE-PAYMENT-EXIT.
+           EXIT.
+
+       0210-READ-PAYMENT-FILE SECTION.
+           READ PAYMENT-HISTORY-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-READ
+           .
+       0210-READ-PAYMENT-FILE-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    CLASSIFY THE MISMATCH: MISSED, PARTIAL OR UNSCHEDULED
+      *    EXTRA PAYMENT.
+      *************************************************************
+       0210-BUILD-EXCEPTION SECTION.
+           MOVE PH-LOAN-NUMBER      TO EXD-LOAN-NUMBER
+           MOVE PH-MONTH            TO EXD-MONTH
+           MOVE LM-PAYMENT(PH-MONTH) TO EXD-SCHEDULED
+           MOVE PH-AMOUNT-PAID      TO EXD-ACTUAL
+
+           IF PH-AMOUNT-PAID = ZERO
+               MOVE "MISSED PAYMENT" TO EXD-REASON
+           ELSE
+               IF WS-VARIANCE < ZERO
+                   MOVE "PARTIAL PAYMENT" TO EXD-REASON
+               ELSE
+                   MOVE "EXTRA PAYMENT NOT SCHEDULED"
+                       TO EXD-REASON
+               END-IF
+           END-IF
+           .
+       0210-BUILD-EXCEPTION-EXIT.
+           EXIT.
+
+       0220-WRITE-EXCEPTION SECTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           WRITE EXCEPTION-RPT-RECORD FROM EXCEPTION-DETAIL-LINE
+           .
+       0220-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+       0900-TERMINATE SECTION.
+           CLOSE PAYMENT-HISTORY-FILE
+           CLOSE LOAN-MASTER-FILE
+           CLOSE EXCEPTION-RPT-FILE
+           .
+       0900-TERMINATE-EXIT.
+           EXIT.
+
+       END PROGRAM LOANRECN.
