@@ -5,70 +5,358 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE    ASSIGN TO "AUDITLOG"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           03 AL-DATE                PIC 9(8).
+           03 AL-TIME                PIC 9(8).
+           03 AL-CHANNEL             PIC X(10).
+           03 AL-LOAN-NUMBER         PIC X(10).
+           03 AL-PRINCIPAL           PIC 9(8).
+           03 AL-LOANTERM            PIC 9(4).
+           03 AL-RATE                PIC 9(4)V99.
+           03 AL-TOTINTPAID          PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
 
-       77  PRINCIPAL-MAX             PIC S9(8) COMP-3 VALUE 999999.
+       77  PRINCIPAL-MAX             PIC S9(8) COMP-3 VALUE 9999999.
        77  PRINCIPAL-MIN             PIC S9(8) COMP-3 VALUE 000001.
-       77  LOANTERM-MAX              PIC S9(8) COMP-3 VALUE 000479.
+       77  LOANTERM-MAX              PIC S9(8) COMP-3 VALUE 002080.
        77  LOANTERM-MIN              PIC S9(8) COMP-3 VALUE 000001.
        77  RATE-MAX                  PIC S9(9)V9(9)   VALUE 99.99.
        77  RATE-MIN                  PIC S9(9)V9(9)   VALUE 00.00.
+       77  API-VERSION-NUMBER        PIC X(04)        VALUE "0002".
+       77  WS-EXTRA-THIS-MONTH       PIC S9(8)V99 COMP-3 VALUE ZERO.
+       77  WS-PENALTY-THIS-MONTH     PIC S9(7)V99 COMP-3 VALUE ZERO.
+       77  OUT-ERROR-TABLE-MAX       PIC S9(4) COMP VALUE 8.
 
        01  INPUT-ERROR-FLAG          PIC X  VALUE "N".
            88  INPUT-ERROR     VALUE "Y".
            88  INPUT-GOOD      VALUE "N".
 
        01  MONTH                     PIC S9(4) COMP.
-              
+       01  OUT-MONTH                 PIC S9(4) COMP.
+       01  RATE-IDX                  PIC S9(4) COMP.
+       01  WS-AUDIT-DATE             PIC 9(8).
+       01  WS-AUDIT-TIME             PIC 9(8).
+
+      *    SNAPSHOT OF THE AS-QUOTED PRINCIPAL/TERM/RATE, TAKEN BEFORE
+      *    THE AMORTIZATION LOOP BELOW MUTATES PRINCIPAL (AND RATE,
+      *    WHEN A RATE SCHEDULE IS SUPPLIED), SO THE AUDIT LOG RECORDS
+      *    WHAT WAS ACTUALLY QUOTED TO THE CUSTOMER.
+       01  AUDIT-ORIG-PRINCIPAL      PIC S9(8) COMP-3.
+       01  AUDIT-ORIG-LOANTERM       PIC S9(8) COMP-3.
+       01  AUDIT-ORIG-RATE           PIC S9(9)V9(9).
+
        01 DECPAYMENT PIC S9(9)V9(9) COMP-3.
        01 INTPAID    PIC S9(9)V9(9).
        01 TOTINTPAID PIC S9(9)V9(9).
        01 PRINCPAID  PIC S9(8)V99 COMP-3.
+       01 TOTPAYMENTS     PIC S9(9)V9(9).
+       01 TOTPRINCPAID    PIC S9(9)V9(9).
+       01 LAST-MONTH-PAID PIC S9(4) COMP.
+
+      *    WORKED FIELDS FOR TURNING IN-ORIGINATION-DATE PLUS THE
+      *    NUMBER OF MONTHS ACTUALLY PAID INTO OUT-PAYOFF-DATE.
+       01  WS-ORIG-DATE.
+           03 WS-ORIG-YEAR            PIC 9(4).
+           03 WS-ORIG-MONTH           PIC 9(2).
+           03 WS-ORIG-DAY             PIC 9(2).
+       01  WS-ABS-MONTH               PIC S9(8) COMP.
+       01  WS-PAYOFF-YEAR             PIC S9(4) COMP.
+       01  WS-PAYOFF-MONTH-0          PIC S9(4) COMP.
+       01  WS-PAYOFF-MONTH            PIC S9(4) COMP.
+
+      *    PERIODS-PER-YEAR AND ASSUMED DAYS-PER-PERIOD DERIVED FROM
+      *    PAYMENT-FREQUENCY.  SEE 0115-SET-PAYMENT-FREQUENCY.
+       01  WS-PERIODS-PER-YEAR        PIC S9(4) COMP.
+       01  WS-DAYS-PER-PERIOD         PIC S9(4) COMP.
+
+      *    WORKED FIELDS FOR 0105-SOLVE-FOR-TERM / 0106-SOLVE-ONE-
+      *    PERIOD, WHICH SIMULATE THE PAYOFF OF A LOAN AT A FIXED
+      *    TARGET-PAYMENT TO COUNT HOW MANY PERIODS IT TAKES.
+       01  WS-SOLVE-BALANCE           PIC S9(9)V9(9) COMP-3.
+       01  WS-SOLVE-INTEREST          PIC S9(9)V9(9) COMP-3.
+       01  WS-SOLVE-MONTHS            PIC S9(8) COMP-3.
 
        01 WORK-FIELDS.
           03 WRK-MESSAGE         PIC X(40) VALUE "CALCULATING PAYMENT".
           03 WRK-RATE            PIC S9(9)V9(9) COMP-3.
           03 WRK-PAYMENT         PIC S9(9)V9(9) COMP-3.
-          03 WRK-PAYMENT-A       PIC $$,$$$.99.
+          03 WRK-PAYMENT-A       PIC Z,ZZZ,ZZ9.99.
        
        LINKAGE SECTION.
-       01 COPY AMORTIN.
-       01 COPY AMORTOUT.
+       COPY AMORTIN.
+       COPY AMORTOUT.
        PROCEDURE DIVISION USING LOANINFO
                                 OUTDATA.
 
        0000-CONTROL SECTION.
+           SET INPUT-GOOD    TO TRUE
+           MOVE ZERO   TO OUT-ERROR-COUNT
+           MOVE SPACES TO OUT-ERROR-MESSAGE
+           MOVE ZERO TO TOTINTPAID
+           MOVE ZERO TO TOTPAYMENTS
+           MOVE ZERO TO TOTPRINCPAID
+           MOVE ZERO TO LAST-MONTH-PAID
+           MOVE ZERO TO OUT-PREPAYMENT-PENALTY
+           MOVE IN-LOAN-NUMBER      TO OUT-LOAN-NUMBER
+           MOVE IN-BORROWER-NAME    TO OUT-BORROWER-NAME
+           MOVE IN-ORIGINATION-DATE TO OUT-ORIGINATION-DATE
+           MOVE API-VERSION-NUMBER  TO OUT-API-VERSION
            PERFORM 0110-VALIDATE-INPUT
            IF INPUT-ERROR
-      *        INITIALIZE OUTDATA ALL TO VALUE
-               IF OUTDATA = SPACES
-                   move "ERROR 9001" to OUTDATA
+      *        0110-VALIDATE-INPUT ALREADY SET OUT-ERROR-MESSAGE FROM
+      *        WHICHEVER CHECK FIRST FAILED; THIS IS ONLY A FALLBACK
+      *        FOR THE UNEXPECTED CASE WHERE INPUT-ERROR CAME BACK "Y"
+      *        WITH NO MESSAGE SET.  NOTE THIS MOVES TO THE ELEMENTARY
+      *        OUT-ERROR-MESSAGE FIELD, NEVER TO THE OUTDATA GROUP
+      *        ITSELF -- A GROUP MOVE OF A SHORT LITERAL WOULD
+      *        SPACE-PAD EVERYTHING AFTER IT, INCLUDING OUTSCHEDULE
+      *        AND THE BINARY OUT-ERROR-COUNT.
+               IF OUT-ERROR-MESSAGE = SPACES
+                   MOVE "ERROR 9001" TO OUT-ERROR-MESSAGE
                END-IF
+               MOVE PRINCIPAL  TO AUDIT-ORIG-PRINCIPAL
+               MOVE LOANTERM   TO AUDIT-ORIG-LOANTERM
+               MOVE RATE       TO AUDIT-ORIG-RATE
+               MOVE ZERO       TO OUTTOTINTPAID
+               MOVE ZERO       TO OUT-TOTAL-PAYMENTS
+               MOVE ZERO       TO OUT-TOTAL-PRINCIPAL-PAID
+               MOVE ZERO       TO OUT-PAYOFF-DATE
+               MOVE ZERO       TO OUT-ORIGINATION-FEE
+               MOVE ZERO       TO OUT-PREPAYMENT-PENALTY
+               PERFORM 0130-WRITE-AUDIT-LOG
+                   THRU 0130-WRITE-AUDIT-LOG-EXIT
                go to 0000-CONTROL-EXIT
            END-IF
 
-           PERFORM 0100-CALC-PAYMENT
+      *        VALIDATE-ONLY CALLS STOP HERE -- THE CALLER GETS BACK
+      *        EXACTLY THE OUT-ERROR-COUNT/OUT-ERROR-CODE A CALCULATE
+      *        CALL WOULD HAVE SET (NONE, SINCE VALIDATION JUST
+      *        PASSED), BUT NO SCHEDULE IS COMPUTED.
+           IF MODE-VALIDATE-ONLY
+               MOVE PRINCIPAL  TO AUDIT-ORIG-PRINCIPAL
+               MOVE LOANTERM   TO AUDIT-ORIG-LOANTERM
+               MOVE RATE       TO AUDIT-ORIG-RATE
+               MOVE ZERO       TO OUTTOTINTPAID
+               MOVE ZERO       TO OUT-TOTAL-PAYMENTS
+               MOVE ZERO       TO OUT-TOTAL-PRINCIPAL-PAID
+               MOVE ZERO       TO OUT-PAYOFF-DATE
+               MOVE ZERO       TO OUT-ORIGINATION-FEE
+               PERFORM 0130-WRITE-AUDIT-LOG
+                   THRU 0130-WRITE-AUDIT-LOG-EXIT
+               go to 0000-CONTROL-EXIT
+           END-IF
+
+           PERFORM 0115-SET-PAYMENT-FREQUENCY
+               THRU 0115-SET-PAYMENT-FREQUENCY-EXIT
+
+      *        AN ORIGINATION FEE/DISCOUNT POINTS CAPITALIZES ONTO
+      *        PRINCIPAL BEFORE THE PAYMENT IS SIZED, SO THE NOTE
+      *        RATE WE QUOTE ACTUALLY REFLECTS THE FEE.  THE FEE
+      *        ITSELF IS ECHOED BACK FOR DISCLOSURE.
+           IF ORIGINATION-FEE > ZERO
+               ADD ORIGINATION-FEE TO PRINCIPAL
+           END-IF
+           MOVE ORIGINATION-FEE TO OUT-ORIGINATION-FEE
+
+      *        "SOLVE FOR TERM" MODE DERIVES LOANTERM FROM A FIXED
+      *        TARGET PAYMENT INSTEAD OF SOLVING FOR THE PAYMENT
+      *        GIVEN A FIXED LOANTERM.
+           IF TARGET-PAYMENT > ZERO
+               PERFORM 0105-SOLVE-FOR-TERM
+                   THRU 0105-SOLVE-FOR-TERM-EXIT
+      *            0105-SOLVE-FOR-TERM CAN ITSELF RAISE INPUT-ERROR
+      *            (TARGET-PAYMENT TOO LOW TO EVER AMORTIZE THE
+      *            BALANCE) -- STOP HERE THE SAME WAY THE CHECK AFTER
+      *            0110-VALIDATE-INPUT DOES, RATHER THAN FALLING
+      *            THROUGH INTO THE MAIN LOOP WITH A CLAMPED LOANTERM.
+               IF INPUT-ERROR
+                   MOVE PRINCIPAL  TO AUDIT-ORIG-PRINCIPAL
+                   MOVE LOANTERM   TO AUDIT-ORIG-LOANTERM
+                   MOVE RATE       TO AUDIT-ORIG-RATE
+                   MOVE ZERO       TO OUTTOTINTPAID
+                   MOVE ZERO       TO OUT-TOTAL-PAYMENTS
+                   MOVE ZERO       TO OUT-TOTAL-PRINCIPAL-PAID
+                   MOVE ZERO       TO OUT-PAYOFF-DATE
+                   PERFORM 0130-WRITE-AUDIT-LOG
+                       THRU 0130-WRITE-AUDIT-LOG-EXIT
+                   GO TO 0000-CONTROL-EXIT
+               END-IF
+           ELSE
+               PERFORM 0100-CALC-PAYMENT
+           END-IF
+
+           MOVE PRINCIPAL TO AUDIT-ORIG-PRINCIPAL
+           MOVE LOANTERM  TO AUDIT-ORIG-LOANTERM
+           MOVE RATE      TO AUDIT-ORIG-RATE
+
            MOVE WRK-PAYMENT TO DECPAYMENT
-           
+
+           PERFORM 0101-FORMAT-CURRENCY
+               THRU 0101-FORMAT-CURRENCY-EXIT
+
            PERFORM VARYING MONTH FROM 1 BY 1 UNTIL MONTH > LOANTERM
-               COMPUTE INTPAID ROUNDED = PRINCIPAL * ((RATE / 100) /12)
+      *        A RESTART-MONTH ABOVE ZERO MEANS THIS IS A
+      *        RE-AMORTIZATION OF THE REMAINDER OF AN EXISTING LOAN,
+      *        SO OUT-MONTH -- THE SCHEDULE ROW'S TRUE ABSOLUTE MONTH
+      *        NUMBER -- IS DERIVED HERE, BEFORE IT IS NEEDED BELOW BY
+      *        0120-APPLY-RATE-SCHEDULE AND BY THE SKIP-PAYMENT-MONTH/
+      *        BALLOON-MONTH CHECKS, ALL OF WHICH ARE DOCUMENTED AS
+      *        ABSOLUTE MONTH NUMBERS ON AMORTIN.
+               IF RESTART-MONTH > ZERO
+                   COMPUTE OUT-MONTH = RESTART-MONTH + MONTH - 1
+               ELSE
+                   MOVE MONTH TO OUT-MONTH
+               END-IF
+
+               IF RATE-SCHEDULE-COUNT > ZERO
+                   PERFORM 0120-APPLY-RATE-SCHEDULE
+                       THRU 0120-APPLY-RATE-SCHEDULE-EXIT
+               END-IF
+
+               IF DAY-COUNT-ACT-365
+                   IF ROUNDING-HALF-EVEN
+                       COMPUTE INTPAID ROUNDED MODE IS NEAREST-EVEN =
+                           PRINCIPAL * (RATE / 100) * WS-DAYS-PER-PERIOD
+                               / 365
+                   ELSE
+                       COMPUTE INTPAID ROUNDED =
+                           PRINCIPAL * (RATE / 100) * WS-DAYS-PER-PERIOD
+                               / 365
+                   END-IF
+               ELSE
+                   IF ROUNDING-HALF-EVEN
+                       COMPUTE INTPAID ROUNDED MODE IS NEAREST-EVEN =
+                           PRINCIPAL * ((RATE / 100) /
+                               WS-PERIODS-PER-YEAR)
+                   ELSE
+                       COMPUTE INTPAID ROUNDED =
+                           PRINCIPAL * ((RATE / 100) /
+                               WS-PERIODS-PER-YEAR)
+                   END-IF
+               END-IF
                COMPUTE TOTINTPAID = TOTINTPAID + INTPAID
 
-               IF MONTH = LOANTERM
-                   COMPUTE DECPAYMENT = INTPAID + PRINCIPAL
-               END-IF    
-               
-               COMPUTE PRINCPAID = DECPAYMENT - INTPAID
-               COMPUTE PRINCIPAL ROUNDED = PRINCIPAL - PRINCPAID
-               MOVE PRINCPAID   TO OUTPRINCPAID(MONTH)
-               MOVE INTPAID     TO OUTINTPAID(MONTH)
-               MOVE DECPAYMENT  TO OUTPAYMENT(MONTH)
-               MOVE PRINCIPAL   TO OUTBALANCE(MONTH)
-               
+      *        A PAYMENT-HOLIDAY MONTH COLLECTS NO PAYMENT AT ALL.
+      *        INTEREST STILL ACCRUES, SO IT CAPITALIZES ONTO
+      *        PRINCIPAL INSTEAD OF BEING PAID, AND NO PRINCIPAL
+      *        REDUCTION HAPPENS THIS MONTH.
+               IF SKIP-PAYMENT-MONTH > ZERO
+                   AND OUT-MONTH = SKIP-PAYMENT-MONTH
+                   MOVE ZERO TO DECPAYMENT
+                   MOVE ZERO TO PRINCPAID
+                   IF ROUNDING-HALF-EVEN
+                       COMPUTE PRINCIPAL ROUNDED
+                               MODE IS NEAREST-EVEN =
+                           PRINCIPAL + INTPAID
+                   ELSE
+                       COMPUTE PRINCIPAL ROUNDED = PRINCIPAL + INTPAID
+                   END-IF
+               ELSE
+      *        AN INTRODUCTORY MINIMUM-PAYMENT PERIOD REPLACES THE
+      *        NORMALLY COMPUTED PAYMENT WITH A FIXED, POSSIBLY
+      *        INTEREST-SHORT, PAYMENT.  ANY SHORTFALL CAPITALIZES
+      *        ONTO PRINCIPAL BELOW, WHICH IS NEGATIVE AMORTIZATION.
+                   IF MIN-PAYMENT-MONTHS > ZERO
+                       AND MONTH NOT > MIN-PAYMENT-MONTHS
+                           MOVE MIN-PAYMENT-AMOUNT TO DECPAYMENT
+                   ELSE
+                       MOVE WRK-PAYMENT TO DECPAYMENT
+                   END-IF
+
+      *        A BALLOON MONTH GETS THE SAME FORCED-EXACT-PAYOFF
+      *        TREATMENT AS THE FINAL MONTH OF THE TERM, JUST EARLIER
+      *        -- THE EARLY-PAYOFF CHECK BELOW THEN ENDS THE SCHEDULE
+      *        THERE SINCE PRINCIPAL DROPS TO ZERO.
+                   IF MONTH = LOANTERM
+                       OR (BALLOON-MONTH > ZERO
+                           AND OUT-MONTH = BALLOON-MONTH)
+                       COMPUTE DECPAYMENT = INTPAID + PRINCIPAL
+                   END-IF
+
+                   COMPUTE PRINCPAID = DECPAYMENT - INTPAID
+
+      *        APPLY ANY EXTRA/LUMP-SUM PRINCIPAL PAYMENT FOR THIS
+      *        MONTH BEFORE THE BALANCE IS BROUGHT DOWN.
+                   MOVE ZERO TO WS-EXTRA-THIS-MONTH
+                   ADD EXTRA-PAYMENT-PER-MONTH TO PRINCPAID
+                                               WS-EXTRA-THIS-MONTH
+      *            EXTRA-PAYMENT-LUMP-MONTH IS AN ABSOLUTE MONTH
+      *            NUMBER, SAME AS SKIP-PAYMENT-MONTH/BALLOON-MONTH/
+      *            RATE-SCHEDULE-MONTH, SO IT IS COMPARED AGAINST
+      *            OUT-MONTH RATHER THAN THE CALL-RELATIVE MONTH.
+                   IF OUT-MONTH = EXTRA-PAYMENT-LUMP-MONTH
+                       ADD EXTRA-PAYMENT-LUMP-SUM TO PRINCPAID
+                                                  WS-EXTRA-THIS-MONTH
+                   END-IF
+                   IF PRINCPAID > PRINCIPAL
+                       MOVE PRINCIPAL TO PRINCPAID
+                   END-IF
+                   IF WS-EXTRA-THIS-MONTH > PRINCPAID
+                       MOVE PRINCPAID TO WS-EXTRA-THIS-MONTH
+                   END-IF
+
+      *        THE PAYMENT ACTUALLY COLLECTED THIS MONTH MUST REFLECT
+      *        ANY EXTRA/LUMP-SUM PRINCIPAL APPLIED ABOVE, NOT JUST
+      *        THE NORMALLY SCHEDULED PRINCIPAL-PLUS-INTEREST.
+                   COMPUTE DECPAYMENT = INTPAID + PRINCPAID
+
+      *        A PREPAYMENT PENALTY APPLIES TO EXTRA PRINCIPAL PAID
+      *        WITHIN THE PENALTY WINDOW, NOT TO THE NORMALLY
+      *        SCHEDULED PORTION OF THE PAYMENT.
+                   IF PENALTY-WINDOW-MONTHS > ZERO
+                       AND MONTH NOT > PENALTY-WINDOW-MONTHS
+                       AND WS-EXTRA-THIS-MONTH > ZERO
+                       COMPUTE WS-PENALTY-THIS-MONTH ROUNDED =
+                           WS-EXTRA-THIS-MONTH * (PENALTY-PERCENT / 100)
+                       ADD WS-PENALTY-THIS-MONTH
+                           TO OUT-PREPAYMENT-PENALTY
+                   END-IF
+
+                   IF ROUNDING-HALF-EVEN
+                       COMPUTE PRINCIPAL ROUNDED
+                               MODE IS NEAREST-EVEN =
+                           PRINCIPAL - PRINCPAID
+                   ELSE
+                       COMPUTE PRINCIPAL ROUNDED = PRINCIPAL - PRINCPAID
+                   END-IF
+               END-IF
+
+               MOVE PRINCPAID   TO OUTPRINCPAID(OUT-MONTH)
+               MOVE INTPAID     TO OUTINTPAID(OUT-MONTH)
+               MOVE DECPAYMENT  TO OUTPAYMENT(OUT-MONTH)
+               MOVE PRINCIPAL   TO OUTBALANCE(OUT-MONTH)
+               MOVE MONTHLY-ESCROW-AMOUNT TO OUT-ESCROW(OUT-MONTH)
+               MOVE MONTHLY-PMI-AMOUNT    TO OUT-PMI(OUT-MONTH)
+
+               ADD DECPAYMENT TO TOTPAYMENTS
+               ADD PRINCPAID  TO TOTPRINCPAID
+               MOVE OUT-MONTH TO LAST-MONTH-PAID
+
+      *        EXTRA PRINCIPAL PAYMENTS CAN PAY THE LOAN OFF EARLY.
+               IF PRINCIPAL = ZERO AND MONTH < LOANTERM
+                   EXIT PERFORM
+               END-IF
+
            END-PERFORM
-           MOVE TOTINTPAID TO         OUTTOTINTPAID
+           MOVE TOTINTPAID   TO OUTTOTINTPAID
+           MOVE TOTPAYMENTS  TO OUT-TOTAL-PAYMENTS
+           MOVE TOTPRINCPAID TO OUT-TOTAL-PRINCIPAL-PAID
+
+           PERFORM 0140-CALC-PAYOFF-DATE
+               THRU 0140-CALC-PAYOFF-DATE-EXIT
+
+           PERFORM 0130-WRITE-AUDIT-LOG
+               THRU 0130-WRITE-AUDIT-LOG-EXIT
 
            GOBACK.
 
@@ -78,16 +366,154 @@
 
        0100-CALC-PAYMENT SECTION.
            IF RATE = ZERO
-               COMPUTE WRK-PAYMENT ROUNDED = PRINCIPAL / LOANTERM
+               IF ROUNDING-HALF-EVEN
+                   COMPUTE WRK-PAYMENT ROUNDED MODE IS NEAREST-EVEN =
+                       PRINCIPAL / LOANTERM
+               ELSE
+                   COMPUTE WRK-PAYMENT ROUNDED = PRINCIPAL / LOANTERM
+               END-IF
            ELSE
-               COMPUTE WRK-RATE = (RATE / 100) / 12
-               COMPUTE WRK-PAYMENT  ROUNDED = (PRINCIPAL * WRK-RATE) /
-                    (1 - (1 / ((1 + WRK-RATE) ** (LOANTERM))))
+               COMPUTE WRK-RATE = (RATE / 100) / WS-PERIODS-PER-YEAR
+               IF ROUNDING-HALF-EVEN
+                   COMPUTE WRK-PAYMENT ROUNDED MODE IS NEAREST-EVEN =
+                       (PRINCIPAL * WRK-RATE) /
+                       (1 - (1 / ((1 + WRK-RATE) ** (LOANTERM))))
+               ELSE
+                   COMPUTE WRK-PAYMENT  ROUNDED = (PRINCIPAL * WRK-RATE)
+                        / (1 - (1 / ((1 + WRK-RATE) ** (LOANTERM))))
+               END-IF
            END-IF.
 
        0100-CALC-PAYMENT-EXIT.
            EXIT.
 
+      *************************************************************
+      *    "SOLVE FOR TERM" MODE.  SIMULATES PAYING TARGET-PAYMENT
+      *    EACH PERIOD UNTIL THE BALANCE IS PAID OFF, COUNTING THE
+      *    PERIODS IT TAKES, AND MOVES THAT COUNT BACK ONTO LOANTERM.
+      *    THE MAIN LOOP THEN RE-RUNS THE REAL SCHEDULE AT THAT
+      *    LOANTERM, WHICH ALREADY FORCES AN EXACT PAYOFF ON THE
+      *    FINAL MONTH -- THE "ADJUSTED LAST PAYMENT".
+      *************************************************************
+       0105-SOLVE-FOR-TERM SECTION.
+           MOVE TARGET-PAYMENT TO WRK-PAYMENT
+           MOVE PRINCIPAL      TO WS-SOLVE-BALANCE
+           MOVE ZERO           TO WS-SOLVE-MONTHS
+
+           IF RATE = ZERO
+               COMPUTE WS-SOLVE-MONTHS ROUNDED =
+                   PRINCIPAL / TARGET-PAYMENT
+               IF (WS-SOLVE-MONTHS * TARGET-PAYMENT) < PRINCIPAL
+                   ADD 1 TO WS-SOLVE-MONTHS
+               END-IF
+           ELSE
+               COMPUTE WRK-RATE = (RATE / 100) / WS-PERIODS-PER-YEAR
+               PERFORM 0106-SOLVE-ONE-PERIOD
+                   UNTIL WS-SOLVE-BALANCE NOT > ZERO
+                      OR WS-SOLVE-MONTHS > LOANTERM-MAX
+           END-IF
+
+           IF WS-SOLVE-MONTHS > LOANTERM-MAX
+               PERFORM 0111-ADD-ERROR THRU 0111-ADD-ERROR-EXIT
+               MOVE "1006" TO OUT-ERROR-CODE(OUT-ERROR-COUNT)
+               IF OUT-ERROR-COUNT = 1
+                   MOVE "ERROR TARGET PAYMENT TOO LOW TO AMORTIZE"
+                       TO OUT-ERROR-MESSAGE
+               END-IF
+               MOVE "Y"          TO INPUT-ERROR-FLAG
+               MOVE LOANTERM-MAX TO LOANTERM
+           ELSE
+               MOVE WS-SOLVE-MONTHS TO LOANTERM
+           END-IF
+           .
+       0105-SOLVE-FOR-TERM-EXIT.
+           EXIT.
+
+       0106-SOLVE-ONE-PERIOD SECTION.
+           COMPUTE WS-SOLVE-INTEREST ROUNDED =
+               WS-SOLVE-BALANCE * WRK-RATE
+           IF TARGET-PAYMENT > WS-SOLVE-INTEREST
+               COMPUTE WS-SOLVE-BALANCE ROUNDED =
+                   WS-SOLVE-BALANCE + WS-SOLVE-INTEREST - TARGET-PAYMENT
+               ADD 1 TO WS-SOLVE-MONTHS
+           ELSE
+               COMPUTE WS-SOLVE-MONTHS = LOANTERM-MAX + 1
+           END-IF
+           .
+       0106-SOLVE-ONE-PERIOD-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    BUILD A CURRENCY-AWARE DISPLAY OF THE STANDARD MONTHLY
+      *    PAYMENT.  SPACES/"USD" IS THE ORIGINAL, UNLABELLED
+      *    BEHAVIOUR; GBP AND EUR CARRY THEIR OWN CODE THROUGH.
+      *************************************************************
+       0101-FORMAT-CURRENCY SECTION.
+           IF CURRENCY-USD
+               MOVE "USD" TO OUT-CURRENCY-CODE
+           ELSE
+               MOVE CURRENCY-CODE TO OUT-CURRENCY-CODE
+           END-IF
+
+           MOVE WRK-PAYMENT TO WRK-PAYMENT-A
+           MOVE SPACES TO OUT-PAYMENT-DISPLAY
+           STRING OUT-CURRENCY-CODE     DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  WRK-PAYMENT-A         DELIMITED BY SIZE
+               INTO OUT-PAYMENT-DISPLAY
+           END-STRING
+           .
+       0101-FORMAT-CURRENCY-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    DERIVE THE PERIODS-PER-YEAR DIVISOR AND ASSUMED
+      *    DAYS-PER-PERIOD FROM PAYMENT-FREQUENCY.  MONTHLY KEEPS
+      *    THE ORIGINAL 12/YEAR, 30-DAY-PERIOD BEHAVIOUR.
+      *************************************************************
+       0115-SET-PAYMENT-FREQUENCY SECTION.
+           IF FREQ-BIWEEKLY
+               MOVE 26 TO WS-PERIODS-PER-YEAR
+               MOVE 14 TO WS-DAYS-PER-PERIOD
+           ELSE
+               IF FREQ-WEEKLY
+                   MOVE 52 TO WS-PERIODS-PER-YEAR
+                   MOVE 07 TO WS-DAYS-PER-PERIOD
+               ELSE
+                   MOVE 12 TO WS-PERIODS-PER-YEAR
+                   MOVE 30 TO WS-DAYS-PER-PERIOD
+               END-IF
+           END-IF
+           .
+       0115-SET-PAYMENT-FREQUENCY-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    SWITCH RATE TO THE SCHEDULED RATE IN EFFECT FOR MONTH,
+      *    IF A STEP/VARIABLE RATE SCHEDULE WAS SUPPLIED.
+      *************************************************************
+       0120-APPLY-RATE-SCHEDULE SECTION.
+           PERFORM 0121-CHECK-RATE-ENTRY
+               THRU 0121-CHECK-RATE-ENTRY-EXIT
+               VARYING RATE-IDX FROM 1 BY 1
+               UNTIL RATE-IDX > RATE-SCHEDULE-COUNT
+           .
+       0120-APPLY-RATE-SCHEDULE-EXIT.
+           EXIT.
+
+       0121-CHECK-RATE-ENTRY SECTION.
+      *        RATE-SCHEDULE-MONTH IS AN ABSOLUTE MONTH NUMBER, SAME
+      *        AS SKIP-PAYMENT-MONTH/BALLOON-MONTH, SO IT IS COMPARED
+      *        AGAINST OUT-MONTH RATHER THAN THE CALL-RELATIVE MONTH
+      *        -- OTHERWISE A RESTART-MONTH RE-AMORTIZATION WOULD
+      *        NEVER HIT THE INTENDED ABSOLUTE SWITCH POINT.
+           IF RATE-SCHEDULE-MONTH(RATE-IDX) = OUT-MONTH
+               MOVE RATE-SCHEDULE-RATE(RATE-IDX) TO RATE
+           END-IF
+           .
+       0121-CHECK-RATE-ENTRY-EXIT.
+           EXIT.
+
       *************************************************************
       *    Validate the input values prior to calculations
       *    03 PRINCIPAL              PIC S9(8) COMP-3.
@@ -97,30 +523,222 @@
            IF PRINCIPAL > PRINCIPAL-MAX
                OR
               PRINCIPAL < PRINCIPAL-MIN
-                   MOVE "ERROR PRINCIPAL 0-999,999"  TO  OUTDATA
+                   PERFORM 0111-ADD-ERROR THRU 0111-ADD-ERROR-EXIT
+                   MOVE "1001" TO OUT-ERROR-CODE(OUT-ERROR-COUNT)
+                   IF OUT-ERROR-COUNT = 1
+                       MOVE "ERROR PRINCIPAL 0-9,999,999"
+                           TO OUT-ERROR-MESSAGE
+                   END-IF
                    MOVE "Y"                TO  INPUT-ERROR-FLAG
-               *> TODO ERROR HERE
            END-IF
 
-           IF LOANTERM > LOANTERM-MAX
-               OR
-              LOANTERM < LOANTERM-MIN
-               *> TODO ERROR HERE
-                   MOVE "ERROR LOAN TERM 1-479"  TO  OUTDATA
-                   MOVE "Y"                TO  INPUT-ERROR-FLAG
+      *        WHEN TARGET-PAYMENT IS SUPPLIED, 0105-SOLVE-FOR-TERM
+      *        DERIVES LOANTERM FROM IT, SO THE CALLER DOESN'T SUPPLY
+      *        ONE AND THIS RANGE CHECK DOES NOT APPLY.
+           IF TARGET-PAYMENT = ZERO
+               IF LOANTERM > LOANTERM-MAX
+                   OR
+                  LOANTERM < LOANTERM-MIN
+                       PERFORM 0111-ADD-ERROR THRU 0111-ADD-ERROR-EXIT
+                       MOVE "1002" TO OUT-ERROR-CODE(OUT-ERROR-COUNT)
+                       IF OUT-ERROR-COUNT = 1
+                           MOVE "ERROR LOAN TERM 1-2080"
+                               TO OUT-ERROR-MESSAGE
+                       END-IF
+                       MOVE "Y"                TO  INPUT-ERROR-FLAG
+               END-IF
            END-IF
 
            IF RATE > RATE-MAX
                OR
               RATE < RATE-MIN
-               *> TODO ERROR HERE
-                   MOVE "ERROR RATE 0-99.99"   TO  OUTDATA
+                   PERFORM 0111-ADD-ERROR THRU 0111-ADD-ERROR-EXIT
+                   MOVE "1003" TO OUT-ERROR-CODE(OUT-ERROR-COUNT)
+                   IF OUT-ERROR-COUNT = 1
+                       MOVE "ERROR RATE 0-99.99" TO OUT-ERROR-MESSAGE
+                   END-IF
+                   MOVE "Y"            TO  INPUT-ERROR-FLAG
+           END-IF
+
+           IF RESTART-MONTH > ZERO
+               AND (RESTART-MONTH + LOANTERM - 1) > LOANTERM-MAX
+                   PERFORM 0111-ADD-ERROR THRU 0111-ADD-ERROR-EXIT
+                   MOVE "1004" TO OUT-ERROR-CODE(OUT-ERROR-COUNT)
+                   IF OUT-ERROR-COUNT = 1
+                       MOVE "ERROR RESTART MONTH + TERM > 2080"
+                           TO OUT-ERROR-MESSAGE
+                   END-IF
+                   MOVE "Y"            TO  INPUT-ERROR-FLAG
+           END-IF
+
+      *        SAME REASONING AS THE LOANTERM RANGE CHECK ABOVE --
+      *        LOANTERM ISN'T KNOWN YET WHEN TARGET-PAYMENT DRIVES IT.
+           IF TARGET-PAYMENT = ZERO
+               IF MIN-PAYMENT-MONTHS > LOANTERM
+                       PERFORM 0111-ADD-ERROR THRU 0111-ADD-ERROR-EXIT
+                       MOVE "1005" TO OUT-ERROR-CODE(OUT-ERROR-COUNT)
+                       IF OUT-ERROR-COUNT = 1
+                           MOVE "ERROR MIN PAYMENT MONTHS > TERM"
+                               TO OUT-ERROR-MESSAGE
+                       END-IF
+                       MOVE "Y"            TO  INPUT-ERROR-FLAG
+               END-IF
+           END-IF
+
+      *        SAME REASONING AS THE LOANTERM RANGE CHECK ABOVE --
+      *        LOANTERM ISN'T KNOWN YET WHEN TARGET-PAYMENT DRIVES IT.
+           IF TARGET-PAYMENT = ZERO
+               IF BALLOON-MONTH > ZERO
+                   AND BALLOON-MONTH > LOANTERM
+                       PERFORM 0111-ADD-ERROR THRU 0111-ADD-ERROR-EXIT
+                       MOVE "1007" TO OUT-ERROR-CODE(OUT-ERROR-COUNT)
+                       IF OUT-ERROR-COUNT = 1
+                           MOVE "ERROR BALLOON MONTH > TERM"
+                               TO OUT-ERROR-MESSAGE
+                       END-IF
+                       MOVE "Y"            TO  INPUT-ERROR-FLAG
+               END-IF
+           END-IF
+
+      *        EACH POPULATED RATE-SCHEDULE ENTRY GETS THE SAME RANGE
+      *        CHECKING AS THE BASE RATE AND THE OTHER ABSOLUTE-MONTH
+      *        FIELDS ABOVE -- SAME REASONING AS THE BALLOON-MONTH
+      *        CHECK FOR WHY IT'S WRAPPED IN TARGET-PAYMENT = ZERO.
+           IF RATE-SCHEDULE-COUNT > ZERO
+               PERFORM 0112-CHECK-RATE-SCHEDULE-ENTRY
+                   THRU 0112-CHECK-RATE-SCHEDULE-ENTRY-EXIT
+                   VARYING RATE-IDX FROM 1 BY 1
+                   UNTIL RATE-IDX > RATE-SCHEDULE-COUNT
+           END-IF
+
+      *        AN ORIGINATION FEE CAPITALIZES ONTO PRINCIPAL IN
+      *        0000-CONTROL BEFORE THE PAYMENT IS SIZED, SO THE
+      *        CAPPED-PRINCIPAL CHECK ABOVE MUST BE RE-RUN AGAINST
+      *        THE POST-FEE SUM OR A PRINCIPAL NEAR THE CAP PLUS A
+      *        FEE WOULD SILENTLY EXCEED PRINCIPAL-MAX UNCAUGHT.
+           IF (PRINCIPAL + ORIGINATION-FEE) > PRINCIPAL-MAX
+                   PERFORM 0111-ADD-ERROR THRU 0111-ADD-ERROR-EXIT
+                   MOVE "1008" TO OUT-ERROR-CODE(OUT-ERROR-COUNT)
+                   IF OUT-ERROR-COUNT = 1
+                       MOVE "ERROR PRINCIPAL + FEE > 9,999,999"
+                           TO OUT-ERROR-MESSAGE
+                   END-IF
                    MOVE "Y"            TO  INPUT-ERROR-FLAG
            END-IF
-           
+
            .
        0110-CONTROL-EXIT.
            EXIT.
 
-          
-       END PROGRAM.
+      *************************************************************
+      *    VALIDATE ONE POPULATED RATE-SCHEDULE ENTRY: THE RATE MUST
+      *    FALL WITHIN THE SAME RANGE AS THE BASE RATE, AND (WHEN
+      *    LOANTERM IS ALREADY KNOWN) THE MONTH MUST FALL WITHIN IT.
+      *************************************************************
+       0112-CHECK-RATE-SCHEDULE-ENTRY SECTION.
+           IF RATE-SCHEDULE-RATE(RATE-IDX) > RATE-MAX
+               OR
+              RATE-SCHEDULE-RATE(RATE-IDX) < RATE-MIN
+                   PERFORM 0111-ADD-ERROR THRU 0111-ADD-ERROR-EXIT
+                   MOVE "1009" TO OUT-ERROR-CODE(OUT-ERROR-COUNT)
+                   IF OUT-ERROR-COUNT = 1
+                       MOVE "ERROR RATE SCHEDULE RATE 0-99.99"
+                           TO OUT-ERROR-MESSAGE
+                   END-IF
+                   MOVE "Y"            TO  INPUT-ERROR-FLAG
+           END-IF
+
+           IF TARGET-PAYMENT = ZERO
+               IF RATE-SCHEDULE-MONTH(RATE-IDX) < 1
+                   OR RATE-SCHEDULE-MONTH(RATE-IDX) > LOANTERM
+                       PERFORM 0111-ADD-ERROR THRU 0111-ADD-ERROR-EXIT
+                       MOVE "1009" TO OUT-ERROR-CODE(OUT-ERROR-COUNT)
+                       IF OUT-ERROR-COUNT = 1
+                           MOVE "ERROR RATE SCHEDULE MONTH 1-TERM"
+                               TO OUT-ERROR-MESSAGE
+                       END-IF
+                       MOVE "Y"            TO  INPUT-ERROR-FLAG
+               END-IF
+           END-IF
+           .
+       0112-CHECK-RATE-SCHEDULE-ENTRY-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    RECORD ONE STRUCTURED VALIDATION ERROR.  CALLERS THAT
+      *    WANT EVERY VIOLATED FIELD, NOT JUST THE FIRST, CAN WALK
+      *    OUT-ERROR-CODE(1) THRU OUT-ERROR-CODE(OUT-ERROR-COUNT).
+      *************************************************************
+       0111-ADD-ERROR SECTION.
+      *        GUARD AGAINST OVERRUNNING OUT-ERROR-CODE -- A CALL CAN
+      *        INDEPENDENTLY TRIP MORE CHECKS THAN THE TABLE HOLDS
+      *        MARGIN FOR, AND AN UNGUARDED ADD WOULD WRITE PAST THE
+      *        END OF THE TABLE INTO WHATEVER FOLLOWS IT IN OUTDATA.
+           IF OUT-ERROR-COUNT < OUT-ERROR-TABLE-MAX
+               ADD 1 TO OUT-ERROR-COUNT
+           END-IF
+           .
+       0111-ADD-ERROR-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    APPEND ONE ENTRY TO THE AUDIT LOG FOR THIS CALCULATION,
+      *    GOOD OR BAD.  CALLED ONCE, EITHER FROM THE VALIDATION
+      *    ERROR PATH OR JUST BEFORE A SUCCESSFUL RETURN.
+      *************************************************************
+       0130-WRITE-AUDIT-LOG SECTION.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUDIT-DATE        TO AL-DATE
+           MOVE WS-AUDIT-TIME        TO AL-TIME
+           MOVE IN-CHANNEL           TO AL-CHANNEL
+           MOVE IN-LOAN-NUMBER       TO AL-LOAN-NUMBER
+           MOVE AUDIT-ORIG-PRINCIPAL TO AL-PRINCIPAL
+           MOVE AUDIT-ORIG-LOANTERM  TO AL-LOANTERM
+           MOVE AUDIT-ORIG-RATE      TO AL-RATE
+           MOVE OUTTOTINTPAID        TO AL-TOTINTPAID
+           OPEN EXTEND AUDIT-LOG-FILE
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+       0130-WRITE-AUDIT-LOG-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    DERIVE OUT-PAYOFF-DATE FROM IN-ORIGINATION-DATE AND THE
+      *    NUMBER OF MONTHS ACTUALLY PAID.  LEAVES OUT-PAYOFF-DATE
+      *    AT ZERO WHEN NO ORIGINATION DATE WAS SUPPLIED.  THE
+      *    PAYOFF DAY-OF-MONTH IS CARRIED STRAIGHT FROM THE
+      *    ORIGINATION DAY; A SHORT MONTH AT PAYOFF IS NOT ADJUSTED.
+      *************************************************************
+       0140-CALC-PAYOFF-DATE SECTION.
+           IF IN-ORIGINATION-DATE = ZERO
+               MOVE ZERO TO OUT-PAYOFF-DATE
+               GO TO 0140-CALC-PAYOFF-DATE-EXIT
+           END-IF
+
+           MOVE IN-ORIGINATION-DATE TO WS-ORIG-DATE
+
+      *        LAST-MONTH-PAID IS A COUNT OF PAYMENT PERIODS, NOT
+      *        CALENDAR MONTHS, FOR BIWEEKLY/WEEKLY PAYMENT-FREQUENCY
+      *        (SEE 0115-SET-PAYMENT-FREQUENCY) -- CONVERT IT TO
+      *        CALENDAR MONTHS VIA WS-PERIODS-PER-YEAR BEFORE ADDING
+      *        IT TO THE ORIGINATION MONTH.  FOR MONTHLY THIS IS A
+      *        NO-OP (12 / 12 = 1 PER PERIOD).
+           COMPUTE WS-ABS-MONTH ROUNDED =
+               (WS-ORIG-YEAR * 12) + WS-ORIG-MONTH - 1
+                   + (LAST-MONTH-PAID * 12 / WS-PERIODS-PER-YEAR)
+
+           DIVIDE WS-ABS-MONTH BY 12
+               GIVING WS-PAYOFF-YEAR
+               REMAINDER WS-PAYOFF-MONTH-0
+           COMPUTE WS-PAYOFF-MONTH = WS-PAYOFF-MONTH-0 + 1
+
+           COMPUTE OUT-PAYOFF-DATE =
+               (WS-PAYOFF-YEAR * 10000) + (WS-PAYOFF-MONTH * 100)
+                   + WS-ORIG-DAY
+           .
+       0140-CALC-PAYOFF-DATE-EXIT.
+           EXIT.
+
+       END PROGRAM LOANAMORT.
