@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANSTMT.
+       REMARKS. PRODUCES A PAGINATED, PRINT-READY AMORTIZATION
+               STATEMENT FOR ONE LOAN ON THE INDEXED LOAN MASTER
+               FILE, SUITABLE FOR MAILING TO A BORROWER.  THE HEADER
+               BLOCK IS REPEATED AT THE TOP OF EVERY PAGE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS RANDOM
+                                    RECORD KEY IS LM-LOAN-NUMBER
+                                    FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT STMT-OUT-FILE    ASSIGN TO "LOANSTMT"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE.
+       COPY LOANMSTR.
+
+       FD  STMT-OUT-FILE.
+       01  STMT-OUT-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  LINES-PER-PAGE            PIC S9(4) COMP VALUE 20.
+
+       01  WS-MASTER-STATUS          PIC X(02) VALUE SPACES.
+           88  MASTER-READ-OK        VALUE "00".
+
+       01  WS-INQUIRY-LOAN-NUMBER    PIC X(10).
+       01  MONTH                     PIC S9(4) COMP.
+       01  WS-LINE-COUNT             PIC S9(4) COMP VALUE ZERO.
+       01  WS-PAGE-NUMBER            PIC S9(4) COMP VALUE ZERO.
+
+       01  STMT-HEADING-1.
+           03 FILLER                 PIC X(14) VALUE "LOAN NUMBER: ".
+           03 SH-LOAN-NUMBER         PIC X(10).
+           03 FILLER                 PIC X(10) VALUE SPACES.
+           03 FILLER                 PIC X(07) VALUE "PAGE: ".
+           03 SH-PAGE-NUMBER         PIC ZZZ9.
+
+       01  STMT-HEADING-2.
+           03 FILLER                 PIC X(14) VALUE "BORROWER:    ".
+           03 SH-BORROWER-NAME       PIC X(30).
+
+       01  STMT-HEADING-3.
+           03 FILLER                 PIC X(14) VALUE "ORIGINATED:  ".
+           03 SH-ORIGINATION-DATE    PIC 9(8).
+           03 FILLER                 PIC X(07) VALUE SPACES.
+           03 FILLER                 PIC X(06) VALUE "RATE: ".
+           03 SH-RATE                PIC ZZ9.99.
+           03 FILLER                 PIC X(07) VALUE SPACES.
+           03 FILLER                 PIC X(06) VALUE "TERM: ".
+           03 SH-TERM                PIC ZZZ9.
+
+       01  STMT-COLUMN-HEADING.
+           03 FILLER                 PIC X(07) VALUE "MONTH".
+           03 FILLER                 PIC X(03) VALUE SPACES.
+           03 FILLER                 PIC X(16) VALUE "PRINCIPAL PAID".
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 FILLER                 PIC X(16) VALUE "INTEREST PAID".
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 FILLER                 PIC X(12) VALUE "PAYMENT".
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 FILLER                 PIC X(12) VALUE "BALANCE".
+
+       01  STMT-DETAIL-LINE.
+           03 SD-MONTH               PIC ZZZ9.
+           03 FILLER                 PIC X(06) VALUE SPACES.
+           03 SD-PRINCPAID           PIC Z,ZZZ,ZZ9.99.
+           03 FILLER                 PIC X(04) VALUE SPACES.
+           03 SD-INTPAID             PIC Z,ZZZ,ZZ9.99.
+           03 FILLER                 PIC X(04) VALUE SPACES.
+           03 SD-PAYMENT             PIC Z,ZZZ,ZZ9.99.
+           03 FILLER                 PIC X(04) VALUE SPACES.
+           03 SD-BALANCE             PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-CONTROL SECTION.
+           ACCEPT WS-INQUIRY-LOAN-NUMBER FROM CONSOLE
+
+           PERFORM 0100-PRINT-STATEMENT
+               THRU 0100-PRINT-STATEMENT-EXIT
+
+           GOBACK.
+
+       0000-CONTROL-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    OPEN THE MASTER FILE, READ THE REQUESTED LOAN, AND IF
+      *    FOUND WRITE ITS FULL SCHEDULE AS A PAGINATED STATEMENT.
+      *************************************************************
+       0100-PRINT-STATEMENT SECTION.
+           OPEN INPUT  LOAN-MASTER-FILE
+           MOVE WS-INQUIRY-LOAN-NUMBER TO LM-LOAN-NUMBER
+           READ LOAN-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "LOAN NOT FOUND: " WS-INQUIRY-LOAN-NUMBER
+           END-READ
+
+           IF MASTER-READ-OK
+               OPEN OUTPUT STMT-OUT-FILE
+
+               PERFORM 0110-WRITE-PAGE-HEADER
+                   THRU 0110-WRITE-PAGE-HEADER-EXIT
+
+               PERFORM 0120-WRITE-ONE-ROW
+                   THRU 0120-WRITE-ONE-ROW-EXIT
+                   VARYING MONTH FROM 1 BY 1
+                   UNTIL MONTH > LM-LOANTERM
+
+               CLOSE STMT-OUT-FILE
+           END-IF
+
+           CLOSE LOAN-MASTER-FILE
+           .
+       0100-PRINT-STATEMENT-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    EMIT THE REPEATING HEADER BLOCK AND COLUMN HEADINGS AT
+      *    THE TOP OF A NEW PAGE.
+      *************************************************************
+       0110-WRITE-PAGE-HEADER SECTION.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE LM-LOAN-NUMBER      TO SH-LOAN-NUMBER
+           MOVE WS-PAGE-NUMBER      TO SH-PAGE-NUMBER
+           MOVE LM-BORROWER-NAME    TO SH-BORROWER-NAME
+           MOVE LM-ORIGINATION-DATE TO SH-ORIGINATION-DATE
+           MOVE LM-RATE             TO SH-RATE
+           MOVE LM-LOANTERM         TO SH-TERM
+
+           WRITE STMT-OUT-RECORD FROM STMT-HEADING-1
+           WRITE STMT-OUT-RECORD FROM STMT-HEADING-2
+           WRITE STMT-OUT-RECORD FROM STMT-HEADING-3
+           MOVE SPACES TO STMT-OUT-RECORD
+           WRITE STMT-OUT-RECORD
+           WRITE STMT-OUT-RECORD FROM STMT-COLUMN-HEADING
+
+           MOVE ZERO TO WS-LINE-COUNT
+           .
+       0110-WRITE-PAGE-HEADER-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    WRITE ONE DETAIL ROW, STARTING A NEW PAGE FIRST IF THE
+      *    CURRENT PAGE IS ALREADY FULL.
+      *************************************************************
+       0120-WRITE-ONE-ROW SECTION.
+           IF WS-LINE-COUNT NOT < LINES-PER-PAGE
+               MOVE "1" TO STMT-OUT-RECORD
+               WRITE STMT-OUT-RECORD
+               PERFORM 0110-WRITE-PAGE-HEADER
+                   THRU 0110-WRITE-PAGE-HEADER-EXIT
+           END-IF
+
+           MOVE MONTH                   TO SD-MONTH
+           MOVE LM-PRINCPAID(MONTH)     TO SD-PRINCPAID
+           MOVE LM-INTPAID(MONTH)       TO SD-INTPAID
+           MOVE LM-PAYMENT(MONTH)       TO SD-PAYMENT
+           MOVE LM-BALANCE(MONTH)       TO SD-BALANCE
+           WRITE STMT-OUT-RECORD FROM STMT-DETAIL-LINE
+
+           ADD 1 TO WS-LINE-COUNT
+           .
+       0120-WRITE-ONE-ROW-EXIT.
+           EXIT.
+
+       END PROGRAM LOANSTMT.
