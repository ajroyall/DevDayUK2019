@@ -0,0 +1,342 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANBATCH.
+       REMARKS. BATCH DRIVER THAT READS A SEQUENTIAL FILE OF LOAN
+               APPLICATIONS, CALLS LOANAMORT FOR EACH ONE, AND WRITES
+               A CONSOLIDATED PRINT-READY REPORT OF THE RESULTS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-APP-FILE    ASSIGN TO "LOANAPPS"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOAN-RPT-FILE    ASSIGN TO "LOANRPT"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+                                    ASSIGN TO "LOANCKPT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS RANDOM
+                                    RECORD KEY IS LM-LOAN-NUMBER
+                                    FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  LOAN-APP-FILE.
+       COPY LOANAPPREC.
+
+       FD  LOAN-RPT-FILE.
+       01  LOAN-RPT-RECORD           PIC X(96).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD         PIC X(10).
+
+       FD  LOAN-MASTER-FILE.
+       COPY LOANMSTR.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MASTER-STATUS          PIC X(02) VALUE SPACES.
+           88  MASTER-WRITE-OK       VALUE "00".
+
+       77  CHECKPOINT-INTERVAL       PIC S9(4) COMP VALUE 25.
+
+       01  WS-EOF-FLAG               PIC X  VALUE "N".
+           88  END-OF-APP-FILE  VALUE "Y".
+
+       01  WS-LOAN-COUNT             PIC S9(8) COMP VALUE ZERO.
+       01  WS-ERROR-COUNT            PIC S9(8) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-QUOTIENT    PIC S9(8) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-REMAINDER   PIC S9(8) COMP VALUE ZERO.
+       01  MONTH                     PIC S9(4) COMP.
+
+      *    RESTART SUPPORT.  WS-RESTART-LOAN-NUMBER IS THE LAST LOAN
+      *    SUCCESSFULLY PROCESSED BY A PRIOR RUN, READ FROM THE
+      *    CHECKPOINT FILE IF ONE EXISTS.  RECORDS UP TO AND
+      *    INCLUDING THAT LOAN ARE SKIPPED ON A RESTART.
+       01  WS-RESTART-LOAN-NUMBER    PIC X(10) VALUE SPACES.
+       01  WS-CHECKPOINT-STATUS      PIC X(02) VALUE SPACES.
+           88  CHECKPOINT-FILE-FOUND VALUE "00".
+
+       01  RPT-HEADING-1.
+           03 FILLER                 PIC X(20)
+                                      VALUE "LOAN NUMBER".
+           03 FILLER                 PIC X(14)
+                                      VALUE "PRINCIPAL".
+           03 FILLER                 PIC X(08)
+                                      VALUE "TERM".
+           03 FILLER                 PIC X(08)
+                                      VALUE "RATE".
+           03 FILLER                 PIC X(14)
+                                      VALUE "PAYMENT".
+           03 FILLER                 PIC X(14)
+                                      VALUE "TOT INTEREST".
+           03 FILLER                 PIC X(10)
+                                      VALUE "STATUS".
+
+       01  RPT-DETAIL-LINE.
+           03 RPT-LOAN-NUMBER        PIC X(20).
+           03 RPT-PRINCIPAL          PIC Z,ZZZ,ZZ9.99.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 RPT-LOANTERM           PIC ZZZZ9.
+           03 FILLER                 PIC X(04) VALUE SPACES.
+           03 RPT-RATE               PIC ZZ9.999.
+           03 FILLER                 PIC X(03) VALUE SPACES.
+           03 RPT-PAYMENT            PIC Z,ZZZ,ZZ9.99.
+           03 FILLER                 PIC X(01) VALUE SPACES.
+           03 RPT-TOTINT             PIC Z,ZZZ,ZZ9.99.
+           03 FILLER                 PIC X(01) VALUE SPACES.
+           03 RPT-STATUS             PIC X(10).
+
+       COPY AMORTIN.
+       COPY AMORTOUT.
+
+       PROCEDURE DIVISION.
+
+       0000-CONTROL SECTION.
+           PERFORM 0100-INITIALIZE
+               THRU 0100-INITIALIZE-EXIT
+
+           PERFORM 0200-PROCESS-ONE-APP
+               THRU 0200-PROCESS-ONE-APP-EXIT
+               UNTIL END-OF-APP-FILE
+
+           PERFORM 0900-TERMINATE
+               THRU 0900-TERMINATE-EXIT
+
+           GOBACK.
+
+       0000-CONTROL-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    OPEN FILES, WRITE REPORT HEADING, PRIME THE READ.
+      *************************************************************
+       0100-INITIALIZE SECTION.
+           OPEN INPUT LOAN-APP-FILE
+
+           PERFORM 0120-READ-CHECKPOINT
+               THRU 0120-READ-CHECKPOINT-EXIT
+
+      *        A RESTART RUN MUST NOT OPEN LOAN-RPT-FILE OUTPUT -- THAT
+      *        TRUNCATES IT, DISCARDING THE ROWS ALREADY WRITTEN FOR
+      *        LOANS THE PRIOR, ABENDED RUN COMPLETED.  EXTEND THE
+      *        EXISTING REPORT INSTEAD, AND SKIP THE HEADING SINCE IT
+      *        IS ALREADY THERE.
+           IF WS-RESTART-LOAN-NUMBER = SPACES
+               OPEN OUTPUT LOAN-RPT-FILE
+               WRITE LOAN-RPT-RECORD FROM RPT-HEADING-1
+           ELSE
+               OPEN EXTEND LOAN-RPT-FILE
+           END-IF
+
+           PERFORM 0210-READ-APP-FILE
+               THRU 0210-READ-APP-FILE-EXIT
+
+           IF WS-RESTART-LOAN-NUMBER = SPACES
+               OPEN OUTPUT LOAN-MASTER-FILE
+               CLOSE LOAN-MASTER-FILE
+           ELSE
+               PERFORM 0205-SKIP-TO-RESTART-POINT
+                   THRU 0205-SKIP-TO-RESTART-POINT-EXIT
+           END-IF
+
+           OPEN I-O LOAN-MASTER-FILE
+           .
+       0100-INITIALIZE-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    IF A CHECKPOINT FILE SURVIVES FROM A PRIOR, ABENDED RUN,
+      *    PICK UP THE LAST LOAN NUMBER IT COMPLETED.
+      *************************************************************
+       0120-READ-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-FOUND
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               MOVE CHECKPOINT-RECORD TO WS-RESTART-LOAN-NUMBER
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+       0120-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    SKIP APPLICATION RECORDS ALREADY COMPLETED BY THE PRIOR
+      *    RUN, UP TO AND INCLUDING THE CHECKPOINTED LOAN NUMBER.
+      *************************************************************
+       0205-SKIP-TO-RESTART-POINT SECTION.
+           PERFORM 0210-READ-APP-FILE
+               THRU 0210-READ-APP-FILE-EXIT
+               UNTIL END-OF-APP-FILE
+               OR LA-LOAN-NUMBER = WS-RESTART-LOAN-NUMBER
+
+           IF NOT END-OF-APP-FILE
+               PERFORM 0210-READ-APP-FILE
+                   THRU 0210-READ-APP-FILE-EXIT
+           END-IF
+           .
+       0205-SKIP-TO-RESTART-POINT-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    CALL LOANAMORT FOR THE CURRENT APPLICATION RECORD, WRITE
+      *    ONE REPORT LINE, AND READ THE NEXT RECORD.
+      *************************************************************
+       0200-PROCESS-ONE-APP SECTION.
+           MOVE LA-LOAN-NUMBER      TO IN-LOAN-NUMBER
+           MOVE LA-BORROWER-NAME    TO IN-BORROWER-NAME
+           MOVE LA-ORIGINATION-DATE TO IN-ORIGINATION-DATE
+           MOVE LA-PRINCIPAL TO PRINCIPAL
+           MOVE LA-LOANTERM  TO LOANTERM
+           MOVE LA-RATE      TO RATE
+           MOVE "BATCH"      TO IN-CHANNEL
+           INITIALIZE EXTRA-PAYMENT-PER-MONTH
+                      EXTRA-PAYMENT-LUMP-SUM
+                      EXTRA-PAYMENT-LUMP-MONTH
+                      RATE-SCHEDULE-COUNT
+                      DAY-COUNT-METHOD
+                      RESTART-MONTH
+                      CURRENCY-CODE
+                      MIN-PAYMENT-MONTHS
+                      MIN-PAYMENT-AMOUNT
+                      ROUNDING-MODE
+                      SKIP-PAYMENT-MONTH
+                      ORIGINATION-FEE
+                      MONTHLY-ESCROW-AMOUNT
+                      MONTHLY-PMI-AMOUNT
+                      PAYMENT-FREQUENCY
+                      TARGET-PAYMENT
+                      REQUEST-MODE
+                      BALLOON-MONTH
+                      PENALTY-WINDOW-MONTHS
+                      PENALTY-PERCENT
+
+           CALL "LOANAMORT" USING LOANINFO OUTDATA
+
+           ADD 1 TO WS-LOAN-COUNT
+
+           MOVE LA-LOAN-NUMBER TO RPT-LOAN-NUMBER
+           MOVE PRINCIPAL      TO RPT-PRINCIPAL
+           MOVE LOANTERM       TO RPT-LOANTERM
+           MOVE RATE           TO RPT-RATE
+
+           IF OUT-ERROR-COUNT > ZERO
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE ZERO        TO RPT-PAYMENT RPT-TOTINT
+               MOVE "ERROR"     TO RPT-STATUS
+           ELSE
+               MOVE OUTPAYMENT(1)   TO RPT-PAYMENT
+               MOVE OUTTOTINTPAID   TO RPT-TOTINT
+               MOVE "OK"            TO RPT-STATUS
+               PERFORM 0230-SAVE-MASTER-RECORD
+                   THRU 0230-SAVE-MASTER-RECORD-EXIT
+           END-IF
+
+           WRITE LOAN-RPT-RECORD FROM RPT-DETAIL-LINE
+
+           DIVIDE WS-LOAN-COUNT BY CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 0220-WRITE-CHECKPOINT
+                   THRU 0220-WRITE-CHECKPOINT-EXIT
+           END-IF
+
+           PERFORM 0210-READ-APP-FILE
+               THRU 0210-READ-APP-FILE-EXIT
+           .
+       0200-PROCESS-ONE-APP-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    COMMIT PROGRESS: REWRITE THE CHECKPOINT FILE WITH THE
+      *    LOAN NUMBER JUST COMPLETED SO A RERUN CAN RESUME HERE.
+      *************************************************************
+       0220-WRITE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE LA-LOAN-NUMBER TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       0220-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    SAVE THE JUST-COMPUTED SCHEDULE TO THE INDEXED LOAN
+      *    MASTER FILE, KEYED BY LOAN NUMBER.
+      *************************************************************
+       0230-SAVE-MASTER-RECORD SECTION.
+           MOVE LA-LOAN-NUMBER  TO LM-LOAN-NUMBER
+           MOVE PRINCIPAL       TO LM-PRINCIPAL
+           MOVE LOANTERM        TO LM-LOANTERM
+           MOVE RATE            TO LM-RATE
+           MOVE OUTTOTINTPAID   TO LM-TOTINTPAID
+           MOVE LA-BORROWER-NAME    TO LM-BORROWER-NAME
+           MOVE LA-ORIGINATION-DATE TO LM-ORIGINATION-DATE
+
+           PERFORM 0231-COPY-ONE-MONTH
+               THRU 0231-COPY-ONE-MONTH-EXIT
+               VARYING MONTH FROM 1 BY 1
+               UNTIL MONTH > LOANTERM
+
+           WRITE LOAN-MASTER-RECORD
+               INVALID KEY
+                   REWRITE LOAN-MASTER-RECORD
+           END-WRITE
+
+      *        A FAILED WRITE/REWRITE LEAVES WS-MASTER-STATUS OFF "00"
+      *        -- CATCH IT THE SAME WAY LOANINQ AND LOANRECN CHECK
+      *        THEIR OWN KEYED I/O, SO A LOAN THAT NEVER MADE IT TO
+      *        THE MASTER FILE ISN'T REPORTED AS "OK".
+           IF NOT MASTER-WRITE-OK
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE "MSTR-ERR" TO RPT-STATUS
+           END-IF
+           .
+       0230-SAVE-MASTER-RECORD-EXIT.
+           EXIT.
+
+       0231-COPY-ONE-MONTH SECTION.
+           MOVE OUTPRINCPAID(MONTH) TO LM-PRINCPAID(MONTH)
+           MOVE OUTINTPAID(MONTH)   TO LM-INTPAID(MONTH)
+           MOVE OUTPAYMENT(MONTH)   TO LM-PAYMENT(MONTH)
+           MOVE OUTBALANCE(MONTH)   TO LM-BALANCE(MONTH)
+           .
+       0231-COPY-ONE-MONTH-EXIT.
+           EXIT.
+
+       0210-READ-APP-FILE SECTION.
+           READ LOAN-APP-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-READ
+           .
+       0210-READ-APP-FILE-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    CLOSE FILES.
+      *************************************************************
+       0900-TERMINATE SECTION.
+           IF WS-LOAN-COUNT > ZERO
+               PERFORM 0220-WRITE-CHECKPOINT
+                   THRU 0220-WRITE-CHECKPOINT-EXIT
+           END-IF
+           CLOSE LOAN-APP-FILE
+           CLOSE LOAN-RPT-FILE
+           CLOSE LOAN-MASTER-FILE
+           .
+       0900-TERMINATE-EXIT.
+           EXIT.
+
+       END PROGRAM LOANBATCH.
