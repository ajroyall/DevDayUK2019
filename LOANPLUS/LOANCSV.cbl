@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANCSV.
+       REMARKS. EXPORTS THE FULL STORED AMORTIZATION SCHEDULE FOR ONE
+               LOAN ON THE INDEXED LOAN MASTER FILE TO A DELIMITED
+               CSV FILE, SUITABLE FOR OPENING DIRECTLY IN A
+               SPREADSHEET FOR A CUSTOMER-FACING EXHIBIT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS RANDOM
+                                    RECORD KEY IS LM-LOAN-NUMBER
+                                    FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CSV-OUT-FILE     ASSIGN TO "LOANCSV"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE.
+       COPY LOANMSTR.
+
+       FD  CSV-OUT-FILE.
+       01  CSV-OUT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MASTER-STATUS          PIC X(02) VALUE SPACES.
+           88  MASTER-READ-OK        VALUE "00".
+
+       01  WS-INQUIRY-LOAN-NUMBER    PIC X(10).
+       01  MONTH                     PIC S9(4) COMP.
+
+       01  CSV-MONTH-EDIT            PIC ZZZ9.
+       01  CSV-PRINCPAID-EDIT        PIC Z,ZZZ,ZZ9.99.
+       01  CSV-INTPAID-EDIT          PIC Z,ZZZ,ZZ9.99.
+       01  CSV-PAYMENT-EDIT          PIC Z,ZZZ,ZZ9.99.
+       01  CSV-BALANCE-EDIT          PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-CONTROL SECTION.
+           ACCEPT WS-INQUIRY-LOAN-NUMBER FROM CONSOLE
+
+           PERFORM 0100-EXPORT-LOAN
+               THRU 0100-EXPORT-LOAN-EXIT
+
+           GOBACK.
+
+       0000-CONTROL-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    OPEN THE MASTER FILE, READ THE REQUESTED LOAN, AND IF
+      *    FOUND WRITE ITS FULL SCHEDULE TO THE CSV FILE.
+      *************************************************************
+       0100-EXPORT-LOAN SECTION.
+           OPEN INPUT  LOAN-MASTER-FILE
+           MOVE WS-INQUIRY-LOAN-NUMBER TO LM-LOAN-NUMBER
+           READ LOAN-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "LOAN NOT FOUND: " WS-INQUIRY-LOAN-NUMBER
+           END-READ
+
+           IF MASTER-READ-OK
+               OPEN OUTPUT CSV-OUT-FILE
+               MOVE SPACES TO CSV-OUT-RECORD
+               STRING "MONTH,PRINCIPAL PAID,INTEREST PAID,PAYMENT,"
+                      "BALANCE"              DELIMITED BY SIZE
+                   INTO CSV-OUT-RECORD
+               END-STRING
+               WRITE CSV-OUT-RECORD
+
+               PERFORM 0110-WRITE-ONE-ROW
+                   THRU 0110-WRITE-ONE-ROW-EXIT
+                   VARYING MONTH FROM 1 BY 1
+                   UNTIL MONTH > LM-LOANTERM
+
+               CLOSE CSV-OUT-FILE
+           END-IF
+
+           CLOSE LOAN-MASTER-FILE
+           .
+       0100-EXPORT-LOAN-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    FORMAT ONE MONTH OF THE STORED SCHEDULE AS A CSV ROW.
+      *************************************************************
+       0110-WRITE-ONE-ROW SECTION.
+           MOVE MONTH               TO CSV-MONTH-EDIT
+           MOVE LM-PRINCPAID(MONTH) TO CSV-PRINCPAID-EDIT
+           MOVE LM-INTPAID(MONTH)   TO CSV-INTPAID-EDIT
+           MOVE LM-PAYMENT(MONTH)   TO CSV-PAYMENT-EDIT
+           MOVE LM-BALANCE(MONTH)   TO CSV-BALANCE-EDIT
+
+           MOVE SPACES TO CSV-OUT-RECORD
+           STRING CSV-MONTH-EDIT         DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  CSV-PRINCPAID-EDIT     DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  CSV-INTPAID-EDIT       DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  CSV-PAYMENT-EDIT       DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  CSV-BALANCE-EDIT       DELIMITED BY SIZE
+               INTO CSV-OUT-RECORD
+           END-STRING
+
+           WRITE CSV-OUT-RECORD
+           .
+       0110-WRITE-ONE-ROW-EXIT.
+           EXIT.
+
+       END PROGRAM LOANCSV.
