@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANCOMP.
+       REMARKS. SIDE-BY-SIDE "WHAT-IF" COMPARISON OF TWO LOAN
+               SCENARIOS.  RUNS EACH PRINCIPAL/LOANTERM/RATE SET
+               THROUGH LOANAMORT IN TURN AND REPORTS THE DELTA IN
+               PAYMENT AMOUNT, TOTAL INTEREST, AND PAYOFF DATE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPARISON-RPT-FILE
+                                    ASSIGN TO "LOANCOMP"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  COMPARISON-RPT-FILE.
+       01  COMPARISON-RPT-RECORD     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-A-PRINCIPAL            PIC S9(8) COMP-3.
+       01  WS-A-LOANTERM             PIC S9(8) COMP-3.
+       01  WS-A-RATE                 PIC S9(9)V9(9).
+       01  WS-A-ORIG-DATE            PIC 9(8).
+       01  WS-B-PRINCIPAL            PIC S9(8) COMP-3.
+       01  WS-B-LOANTERM             PIC S9(8) COMP-3.
+       01  WS-B-RATE                 PIC S9(9)V9(9).
+       01  WS-B-ORIG-DATE            PIC 9(8).
+
+       01  WS-A-PAYMENT              PIC S9(9)V9(9).
+       01  WS-A-TOTINTPAID           PIC S9(9)V9(9).
+       01  WS-A-PAYOFF-DATE.
+           03 WS-A-PAYOFF-YEAR        PIC 9(4).
+           03 WS-A-PAYOFF-MONTH       PIC 9(2).
+           03 WS-A-PAYOFF-DAY         PIC 9(2).
+       01  WS-B-PAYMENT              PIC S9(9)V9(9).
+       01  WS-B-TOTINTPAID           PIC S9(9)V9(9).
+       01  WS-B-PAYOFF-DATE.
+           03 WS-B-PAYOFF-YEAR        PIC 9(4).
+           03 WS-B-PAYOFF-MONTH       PIC 9(2).
+           03 WS-B-PAYOFF-DAY         PIC 9(2).
+
+       01  WS-DELTA-PAYMENT          PIC S9(9)V9(9).
+       01  WS-DELTA-TOTINTPAID       PIC S9(9)V9(9).
+
+      *    SET FROM OUT-ERROR-COUNT AFTER EACH CALL TO LOANAMORT, THE
+      *    SAME WAY LOANBATCH'S 0200-PROCESS-ONE-APP TRACKS IT, SO A
+      *    SCENARIO THAT FAILED VALIDATION IS REPORTED AS SUCH RATHER
+      *    THAN COMPARED AS IF IT WERE A REAL RESULT.
+       01  WS-A-VALID-FLAG           PIC X VALUE "Y".
+           88  WS-A-VALID            VALUE "Y".
+           88  WS-A-INVALID          VALUE "N".
+       01  WS-B-VALID-FLAG           PIC X VALUE "Y".
+           88  WS-B-VALID            VALUE "Y".
+           88  WS-B-INVALID          VALUE "N".
+
+      *    PAYOFF DATES ARE COMPARED AS AN ABSOLUTE MONTH COUNT --
+      *    THE SAME YEAR*12+MONTH ARITHMETIC LOANAMORT'S OWN
+      *    0140-CALC-PAYOFF-DATE USES -- SINCE THE CALENDAR DATES
+      *    THEMSELVES AREN'T DIRECTLY SUBTRACTABLE.
+       01  WS-A-PAYOFF-ABS-MONTH     PIC S9(8) COMP.
+       01  WS-B-PAYOFF-ABS-MONTH     PIC S9(8) COMP.
+       01  WS-DELTA-PAYOFF-MONTHS    PIC S9(4) COMP.
+
+       01  CMP-DETAIL-LINE.
+           03 FILLER                 PIC X(18) VALUE SPACES.
+           03 CMP-LABEL              PIC X(20).
+           03 CMP-A-VALUE            PIC Z,ZZZ,ZZ9.99.
+           03 FILLER                 PIC X(04) VALUE SPACES.
+           03 CMP-B-VALUE            PIC Z,ZZZ,ZZ9.99.
+           03 FILLER                 PIC X(04) VALUE SPACES.
+           03 CMP-DELTA-VALUE        PIC Z,ZZZ,ZZ9.99.
+
+       01  CMP-DATE-LINE.
+           03 FILLER                  PIC X(18) VALUE SPACES.
+           03 CMP-DATE-LABEL          PIC X(20) VALUE "PAYOFF DATE".
+           03 CMP-A-DATE-VALUE        PIC 9(8).
+           03 FILLER                  PIC X(04) VALUE SPACES.
+           03 CMP-B-DATE-VALUE        PIC 9(8).
+           03 FILLER                  PIC X(04) VALUE SPACES.
+           03 CMP-DELTA-MONTHS-VALUE  PIC -ZZZ9.
+
+       COPY AMORTIN.
+       COPY AMORTOUT.
+
+       PROCEDURE DIVISION.
+
+       0000-CONTROL SECTION.
+           ACCEPT WS-A-PRINCIPAL FROM CONSOLE
+           ACCEPT WS-A-LOANTERM  FROM CONSOLE
+           ACCEPT WS-A-RATE      FROM CONSOLE
+           ACCEPT WS-A-ORIG-DATE FROM CONSOLE
+           ACCEPT WS-B-PRINCIPAL FROM CONSOLE
+           ACCEPT WS-B-LOANTERM  FROM CONSOLE
+           ACCEPT WS-B-RATE      FROM CONSOLE
+           ACCEPT WS-B-ORIG-DATE FROM CONSOLE
+
+           PERFORM 0100-RUN-SCENARIO-A
+               THRU 0100-RUN-SCENARIO-A-EXIT
+
+           PERFORM 0200-RUN-SCENARIO-B
+               THRU 0200-RUN-SCENARIO-B-EXIT
+
+           PERFORM 0300-WRITE-COMPARISON
+               THRU 0300-WRITE-COMPARISON-EXIT
+
+           GOBACK.
+
+       0000-CONTROL-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    RUN THE FIRST SCENARIO THROUGH LOANAMORT AND CAPTURE THE
+      *    FIGURES WE COMPARE.
+      *************************************************************
+       0100-RUN-SCENARIO-A SECTION.
+           INITIALIZE LOANINFO
+           MOVE WS-A-PRINCIPAL  TO PRINCIPAL
+           MOVE WS-A-LOANTERM   TO LOANTERM
+           MOVE WS-A-RATE       TO RATE
+           MOVE WS-A-ORIG-DATE  TO IN-ORIGINATION-DATE
+           MOVE "COMPARE"       TO IN-CHANNEL
+
+           CALL "LOANAMORT" USING LOANINFO OUTDATA
+
+           IF OUT-ERROR-COUNT > ZERO
+               MOVE "N" TO WS-A-VALID-FLAG
+               MOVE ZERO TO WS-A-PAYMENT WS-A-TOTINTPAID
+               MOVE ZERO TO WS-A-PAYOFF-DATE
+           ELSE
+               MOVE "Y" TO WS-A-VALID-FLAG
+               MOVE OUTPAYMENT(1)   TO WS-A-PAYMENT
+               MOVE OUTTOTINTPAID   TO WS-A-TOTINTPAID
+               MOVE OUT-PAYOFF-DATE TO WS-A-PAYOFF-DATE
+           END-IF
+           .
+       0100-RUN-SCENARIO-A-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    RUN THE SECOND SCENARIO THROUGH LOANAMORT AND CAPTURE THE
+      *    FIGURES WE COMPARE.
+      *************************************************************
+       0200-RUN-SCENARIO-B SECTION.
+           INITIALIZE LOANINFO
+           MOVE WS-B-PRINCIPAL  TO PRINCIPAL
+           MOVE WS-B-LOANTERM   TO LOANTERM
+           MOVE WS-B-RATE       TO RATE
+           MOVE WS-B-ORIG-DATE  TO IN-ORIGINATION-DATE
+           MOVE "COMPARE"       TO IN-CHANNEL
+
+           CALL "LOANAMORT" USING LOANINFO OUTDATA
+
+           IF OUT-ERROR-COUNT > ZERO
+               MOVE "N" TO WS-B-VALID-FLAG
+               MOVE ZERO TO WS-B-PAYMENT WS-B-TOTINTPAID
+               MOVE ZERO TO WS-B-PAYOFF-DATE
+           ELSE
+               MOVE "Y" TO WS-B-VALID-FLAG
+               MOVE OUTPAYMENT(1)   TO WS-B-PAYMENT
+               MOVE OUTTOTINTPAID   TO WS-B-TOTINTPAID
+               MOVE OUT-PAYOFF-DATE TO WS-B-PAYOFF-DATE
+           END-IF
+           .
+       0200-RUN-SCENARIO-B-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    WRITE THE SIDE-BY-SIDE COMPARISON REPORT.
+      *************************************************************
+       0300-WRITE-COMPARISON SECTION.
+           OPEN OUTPUT COMPARISON-RPT-FILE
+
+           MOVE SPACES TO COMPARISON-RPT-RECORD
+           STRING "LOAN WHAT-IF COMPARISON -- SCENARIO A / SCENARIO B"
+               DELIMITED BY SIZE INTO COMPARISON-RPT-RECORD
+           WRITE COMPARISON-RPT-RECORD
+
+      *        A SCENARIO THAT FAILED VALIDATION HAS NO REAL PAYMENT,
+      *        INTEREST OR PAYOFF DATE TO COMPARE -- SAY SO INSTEAD OF
+      *        PRINTING THE ZEROED-OUT FIGURES AS IF THEY WERE REAL.
+           IF WS-A-INVALID OR WS-B-INVALID
+               IF WS-A-INVALID
+                   MOVE SPACES TO COMPARISON-RPT-RECORD
+                   STRING "SCENARIO A FAILED VALIDATION -- NOT COMPARED"
+                       DELIMITED BY SIZE INTO COMPARISON-RPT-RECORD
+                   WRITE COMPARISON-RPT-RECORD
+               END-IF
+               IF WS-B-INVALID
+                   MOVE SPACES TO COMPARISON-RPT-RECORD
+                   STRING "SCENARIO B FAILED VALIDATION -- NOT COMPARED"
+                       DELIMITED BY SIZE INTO COMPARISON-RPT-RECORD
+                   WRITE COMPARISON-RPT-RECORD
+               END-IF
+           ELSE
+               COMPUTE WS-DELTA-PAYMENT = WS-B-PAYMENT - WS-A-PAYMENT
+               COMPUTE WS-DELTA-TOTINTPAID =
+                   WS-B-TOTINTPAID - WS-A-TOTINTPAID
+
+               COMPUTE WS-A-PAYOFF-ABS-MONTH =
+                   (WS-A-PAYOFF-YEAR * 12) + WS-A-PAYOFF-MONTH
+               COMPUTE WS-B-PAYOFF-ABS-MONTH =
+                   (WS-B-PAYOFF-YEAR * 12) + WS-B-PAYOFF-MONTH
+               COMPUTE WS-DELTA-PAYOFF-MONTHS =
+                   WS-B-PAYOFF-ABS-MONTH - WS-A-PAYOFF-ABS-MONTH
+
+               MOVE "MONTHLY PAYMENT"    TO CMP-LABEL
+               MOVE WS-A-PAYMENT         TO CMP-A-VALUE
+               MOVE WS-B-PAYMENT         TO CMP-B-VALUE
+               MOVE WS-DELTA-PAYMENT     TO CMP-DELTA-VALUE
+               WRITE COMPARISON-RPT-RECORD FROM CMP-DETAIL-LINE
+
+               MOVE "TOTAL INTEREST"     TO CMP-LABEL
+               MOVE WS-A-TOTINTPAID      TO CMP-A-VALUE
+               MOVE WS-B-TOTINTPAID      TO CMP-B-VALUE
+               MOVE WS-DELTA-TOTINTPAID  TO CMP-DELTA-VALUE
+               WRITE COMPARISON-RPT-RECORD FROM CMP-DETAIL-LINE
+
+               MOVE WS-A-PAYOFF-DATE         TO CMP-A-DATE-VALUE
+               MOVE WS-B-PAYOFF-DATE         TO CMP-B-DATE-VALUE
+               MOVE WS-DELTA-PAYOFF-MONTHS   TO CMP-DELTA-MONTHS-VALUE
+               WRITE COMPARISON-RPT-RECORD FROM CMP-DATE-LINE
+           END-IF
+
+           CLOSE COMPARISON-RPT-FILE
+           .
+       0300-WRITE-COMPARISON-EXIT.
+           EXIT.
+
+       END PROGRAM LOANCOMP.
