@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANINQ.
+       REMARKS. ONLINE/BATCH INQUIRY AGAINST THE INDEXED LOAN MASTER
+               FILE.  GIVEN A LOAN NUMBER AND A MONTH NUMBER, DISPLAYS
+               THE SCHEDULED PRINCIPAL, INTEREST, PAYMENT AND BALANCE
+               WITHOUT RE-RUNNING LOANAMORT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS RANDOM
+                                    RECORD KEY IS LM-LOAN-NUMBER
+                                    FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE.
+       COPY LOANMSTR.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MASTER-STATUS          PIC X(02) VALUE SPACES.
+           88  MASTER-READ-OK        VALUE "00".
+
+       01  WS-INQUIRY-LOAN-NUMBER    PIC X(10).
+       01  WS-INQUIRY-MONTH          PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-CONTROL SECTION.
+           ACCEPT WS-INQUIRY-LOAN-NUMBER FROM CONSOLE
+           ACCEPT WS-INQUIRY-MONTH       FROM CONSOLE
+
+           PERFORM 0100-LOOKUP-LOAN
+               THRU 0100-LOOKUP-LOAN-EXIT
+
+           GOBACK.
+
+       0000-CONTROL-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    OPEN THE MASTER FILE, READ THE REQUESTED LOAN, AND
+      *    DISPLAY THE REQUESTED MONTH'S FIGURES.
+      *************************************************************
+       0100-LOOKUP-LOAN SECTION.
+           OPEN INPUT LOAN-MASTER-FILE
+           MOVE WS-INQUIRY-LOAN-NUMBER TO LM-LOAN-NUMBER
+           READ LOAN-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "LOAN NOT FOUND: " WS-INQUIRY-LOAN-NUMBER
+           END-READ
+
+           IF MASTER-READ-OK
+               IF WS-INQUIRY-MONTH > ZERO
+                   AND WS-INQUIRY-MONTH NOT > LM-LOANTERM
+                       DISPLAY "LOAN " LM-LOAN-NUMBER
+                           " MONTH " WS-INQUIRY-MONTH
+                       DISPLAY "  PRINCIPAL PAID: "
+                           LM-PRINCPAID(WS-INQUIRY-MONTH)
+                       DISPLAY "  INTEREST PAID:  "
+                           LM-INTPAID(WS-INQUIRY-MONTH)
+                       DISPLAY "  PAYMENT:        "
+                           LM-PAYMENT(WS-INQUIRY-MONTH)
+                       DISPLAY "  BALANCE:        "
+                           LM-BALANCE(WS-INQUIRY-MONTH)
+               ELSE
+                   DISPLAY "MONTH OUT OF RANGE FOR LOAN "
+                       LM-LOAN-NUMBER
+               END-IF
+           END-IF
+
+           CLOSE LOAN-MASTER-FILE
+           .
+       0100-LOOKUP-LOAN-EXIT.
+           EXIT.
+
+       END PROGRAM LOANINQ.
