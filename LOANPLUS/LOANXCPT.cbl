@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANXCPT.
+       REMARKS. PORTFOLIO-LEVEL EXCEPTION REPORT RUN AFTER A BATCH
+               AMORTIZATION RUN.  MAKES TWO PASSES OVER THE LOAN
+               MASTER FILE -- ONE TO AVERAGE RATE, FIRST PAYMENT AND
+               TOTAL INTEREST ACROSS THE WHOLE PORTFOLIO, AND A
+               SECOND TO FLAG ANY LOAN WHOSE FIGURES FALL WELL
+               OUTSIDE THAT AVERAGE -- SO A BAD RATE, TERM OR
+               DATA-ENTRY ERROR SURFACES HERE INSTEAD OF ON A
+               CUSTOMER CALL.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS SEQUENTIAL
+                                    RECORD KEY IS LM-LOAN-NUMBER
+                                    FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT EXCEPTION-RPT-FILE
+                                    ASSIGN TO "LOANXCPT"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE.
+       COPY LOANMSTR.
+
+       FD  EXCEPTION-RPT-FILE.
+       01  EXCEPTION-RPT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-FLAG               PIC X  VALUE "N".
+           88  END-OF-MASTER-FILE   VALUE "Y".
+
+       01  WS-MASTER-STATUS          PIC X(02) VALUE SPACES.
+           88  MASTER-READ-OK        VALUE "00".
+
+       01  WS-EXCEPTION-COUNT        PIC S9(8) COMP VALUE ZERO.
+
+      *    THE PORTFOLIO IS "OUT OF LINE" WHEN A LOAN'S RATE, FIRST
+      *    PAYMENT OR TOTAL INTEREST FALLS OUTSIDE THIS BAND AROUND
+      *    THE PORTFOLIO AVERAGE.  EXPRESSED AS A PERCENTAGE RATHER
+      *    THAN A STANDARD DEVIATION SO THE CHECK CAN BE DONE WITH
+      *    ORDINARY ARITHMETIC, NOT A SQUARE ROOT.
+       77  WS-BAND-PERCENT           PIC S9(3)V99 COMP-3 VALUE 050.00.
+
+       01  WS-LOAN-COUNT             PIC S9(8)    COMP-3 VALUE ZERO.
+       01  WS-SUM-RATE               PIC S9(11)V99 COMP-3 VALUE ZERO.
+       01  WS-SUM-PAYMENT            PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  WS-SUM-TOTINT             PIC S9(13)V99 COMP-3 VALUE ZERO.
+
+       01  WS-AVG-RATE               PIC S9(9)V99 COMP-3.
+       01  WS-AVG-PAYMENT            PIC S9(9)V99 COMP-3.
+       01  WS-AVG-TOTINT             PIC S9(9)V99 COMP-3.
+
+       01  WS-RATE-LOW               PIC S9(9)V99 COMP-3.
+       01  WS-RATE-HIGH              PIC S9(9)V99 COMP-3.
+       01  WS-PAYMENT-LOW            PIC S9(9)V99 COMP-3.
+       01  WS-PAYMENT-HIGH           PIC S9(9)V99 COMP-3.
+       01  WS-TOTINT-LOW             PIC S9(9)V99 COMP-3.
+       01  WS-TOTINT-HIGH            PIC S9(9)V99 COMP-3.
+
+       01  EXCEPTION-DETAIL-LINE.
+           03 EXD-LOAN-NUMBER        PIC X(10).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 EXD-VALUE              PIC Z,ZZZ,ZZ9.99.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 EXD-AVERAGE            PIC Z,ZZZ,ZZ9.99.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 EXD-REASON             PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       0000-CONTROL SECTION.
+           PERFORM 0100-COMPUTE-PORTFOLIO-AVERAGES
+               THRU 0100-COMPUTE-PORTFOLIO-AVERAGES-EXIT
+
+           IF WS-LOAN-COUNT > ZERO
+               PERFORM 0200-FLAG-EXCEPTIONS
+                   THRU 0200-FLAG-EXCEPTIONS-EXIT
+           END-IF
+
+           GOBACK.
+
+       0000-CONTROL-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    FIRST PASS: ACCUMULATE THE PORTFOLIO'S AVERAGE RATE,
+      *    FIRST PAYMENT AND TOTAL INTEREST, AND DERIVE THE
+      *    ACCEPTABLE BAND AROUND EACH AVERAGE.
+      *************************************************************
+       0100-COMPUTE-PORTFOLIO-AVERAGES SECTION.
+           OPEN INPUT LOAN-MASTER-FILE
+
+           PERFORM 0110-READ-MASTER-FILE
+               THRU 0110-READ-MASTER-FILE-EXIT
+
+           PERFORM 0120-ACCUMULATE-ONE-LOAN
+               THRU 0120-ACCUMULATE-ONE-LOAN-EXIT
+               UNTIL END-OF-MASTER-FILE
+
+           CLOSE LOAN-MASTER-FILE
+
+           IF WS-LOAN-COUNT > ZERO
+               COMPUTE WS-AVG-RATE    = WS-SUM-RATE    / WS-LOAN-COUNT
+               COMPUTE WS-AVG-PAYMENT = WS-SUM-PAYMENT / WS-LOAN-COUNT
+               COMPUTE WS-AVG-TOTINT  = WS-SUM-TOTINT  / WS-LOAN-COUNT
+
+               COMPUTE WS-RATE-LOW    =
+                   WS-AVG-RATE    * (1 - (WS-BAND-PERCENT / 100))
+               COMPUTE WS-RATE-HIGH   =
+                   WS-AVG-RATE    * (1 + (WS-BAND-PERCENT / 100))
+               COMPUTE WS-PAYMENT-LOW =
+                   WS-AVG-PAYMENT * (1 - (WS-BAND-PERCENT / 100))
+               COMPUTE WS-PAYMENT-HIGH =
+                   WS-AVG-PAYMENT * (1 + (WS-BAND-PERCENT / 100))
+               COMPUTE WS-TOTINT-LOW  =
+                   WS-AVG-TOTINT  * (1 - (WS-BAND-PERCENT / 100))
+               COMPUTE WS-TOTINT-HIGH =
+                   WS-AVG-TOTINT  * (1 + (WS-BAND-PERCENT / 100))
+           END-IF
+           .
+       0100-COMPUTE-PORTFOLIO-AVERAGES-EXIT.
+           EXIT.
+
+       0110-READ-MASTER-FILE SECTION.
+           READ LOAN-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-READ
+           .
+       0110-READ-MASTER-FILE-EXIT.
+           EXIT.
+
+       0120-ACCUMULATE-ONE-LOAN SECTION.
+           ADD 1               TO WS-LOAN-COUNT
+           ADD LM-RATE         TO WS-SUM-RATE
+           ADD LM-PAYMENT(1)   TO WS-SUM-PAYMENT
+           ADD LM-TOTINTPAID   TO WS-SUM-TOTINT
+
+           PERFORM 0110-READ-MASTER-FILE
+               THRU 0110-READ-MASTER-FILE-EXIT
+           .
+       0120-ACCUMULATE-ONE-LOAN-EXIT.
+           EXIT.
+
+      *************************************************************
+      *    SECOND PASS: RE-READ THE MASTER FILE FROM THE TOP AND
+      *    WRITE AN EXCEPTION LINE FOR EVERY LOAN OUTSIDE THE BAND
+      *    COMPUTED ABOVE.
+      *************************************************************
+       0200-FLAG-EXCEPTIONS SECTION.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT  LOAN-MASTER-FILE
+           OPEN OUTPUT EXCEPTION-RPT-FILE
+
+           PERFORM 0110-READ-MASTER-FILE
+               THRU 0110-READ-MASTER-FILE-EXIT
+
+           PERFORM 0210-CHECK-ONE-LOAN
+               THRU 0210-CHECK-ONE-LOAN-EXIT
+               UNTIL END-OF-MASTER-FILE
+
+           CLOSE LOAN-MASTER-FILE
+           CLOSE EXCEPTION-RPT-FILE
+           .
+       0200-FLAG-EXCEPTIONS-EXIT.
+           EXIT.
+
+       0210-CHECK-ONE-LOAN SECTION.
+           IF LM-RATE < WS-RATE-LOW OR LM-RATE > WS-RATE-HIGH
+               MOVE LM-LOAN-NUMBER TO EXD-LOAN-NUMBER
+               MOVE LM-RATE        TO EXD-VALUE
+               MOVE WS-AVG-RATE    TO EXD-AVERAGE
+               MOVE "RATE OUT OF LINE WITH PORTFOLIO"
+                   TO EXD-REASON
+               PERFORM 0220-WRITE-EXCEPTION
+                   THRU 0220-WRITE-EXCEPTION-EXIT
+           END-IF
+
+           IF LM-PAYMENT(1) < WS-PAYMENT-LOW
+              OR LM-PAYMENT(1) > WS-PAYMENT-HIGH
+               MOVE LM-LOAN-NUMBER TO EXD-LOAN-NUMBER
+               MOVE LM-PAYMENT(1)  TO EXD-VALUE
+               MOVE WS-AVG-PAYMENT TO EXD-AVERAGE
+               MOVE "PAYMENT OUT OF LINE WITH PORTFOLIO"
+                   TO EXD-REASON
+               PERFORM 0220-WRITE-EXCEPTION
+                   THRU 0220-WRITE-EXCEPTION-EXIT
+           END-IF
+
+           IF LM-TOTINTPAID < WS-TOTINT-LOW
+              OR LM-TOTINTPAID > WS-TOTINT-HIGH
+               MOVE LM-LOAN-NUMBER TO EXD-LOAN-NUMBER
+               MOVE LM-TOTINTPAID  TO EXD-VALUE
+               MOVE WS-AVG-TOTINT  TO EXD-AVERAGE
+               MOVE "TOTAL INTEREST OUT OF LINE"
+                   TO EXD-REASON
+               PERFORM 0220-WRITE-EXCEPTION
+                   THRU 0220-WRITE-EXCEPTION-EXIT
+           END-IF
+
+           PERFORM 0110-READ-MASTER-FILE
+               THRU 0110-READ-MASTER-FILE-EXIT
+           .
+       0210-CHECK-ONE-LOAN-EXIT.
+           EXIT.
+
+       0220-WRITE-EXCEPTION SECTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           WRITE EXCEPTION-RPT-RECORD FROM EXCEPTION-DETAIL-LINE
+           .
+       0220-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+       END PROGRAM LOANXCPT.
